@@ -1,18 +1,45 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SECOMPOSTO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RECUPERACAO ASSIGN TO "alunos_recuperacao.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-STATUS-RECUPERACAO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-RECUPERACAO.
+       01  RECUPERACAO-LINHA.
+           05 REC-ALUNO        PIC X(30).
+           05 FILLER           PIC X VALUE SPACE.
+           05 REC-MEDIA        PIC Z9.99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 REC-DATA         PIC X(40).
        WORKING-STORAGE SECTION.
+           01 WRK-ALUNO   PIC X(30) VALUE SPACES.
            01 WRK-N1      PIC 9(02)V99.
            01 WRK-N2      PIC 9(02)V99.
+           01 WRK-N3      PIC 9(02)V99.
+           01 WRK-PESO1   PIC 9(01) VALUE 2.
+           01 WRK-PESO2   PIC 9(01) VALUE 3.
+           01 WRK-PESO3   PIC 9(01) VALUE 5.
            01 WRK-MEDIA   PIC 9(02)V99.
+           01 WRK-STATUS-RECUPERACAO PIC XX VALUE SPACES.
+           01 WRK-DATA-RECUPERACAO PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           DISPLAY "ALUNO "
+              ACCEPT WRK-ALUNO
            DISPLAY "NOTA 1 "
               ACCEPT WRK-N1
            DISPLAY "NOTA 2 "
               ACCEPT WRK-N2
+           DISPLAY "NOTA 3 "
+              ACCEPT WRK-N3
 
-           COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2) / 2.
+           COMPUTE WRK-MEDIA = (WRK-N1 * WRK-PESO1
+                               + WRK-N2 * WRK-PESO2
+                               + WRK-N3 * WRK-PESO3) / 10.
 
            DISPLAY WRK-MEDIA
 
@@ -21,4 +48,23 @@ IDENTIFICATION DIVISION.
 
            ELSE
                DISPLAY "NOVA PROVA"
+               PERFORM GRAVA-RECUPERACAO
            END-IF.
+
+           STOP RUN.
+
+       GRAVA-RECUPERACAO.
+           MOVE SPACES TO WRK-DATA-RECUPERACAO
+           CALL "DATAMES" USING WRK-DATA-RECUPERACAO
+
+           OPEN EXTEND ARQ-RECUPERACAO.
+           IF WRK-STATUS-RECUPERACAO = "35"
+               OPEN OUTPUT ARQ-RECUPERACAO
+               CLOSE ARQ-RECUPERACAO
+               OPEN EXTEND ARQ-RECUPERACAO
+           END-IF.
+           MOVE WRK-ALUNO TO REC-ALUNO
+           MOVE WRK-MEDIA TO REC-MEDIA
+           MOVE WRK-DATA-RECUPERACAO TO REC-DATA
+           WRITE RECUPERACAO-LINHA.
+           CLOSE ARQ-RECUPERACAO.
