@@ -27,7 +27,7 @@
        PROCEDURE DIVISION.
        0100-RECEBE                 SECTION.
        ACCEPT WRK-DATA     FROM DATE   YYYYMMDD.
-       MOVE CORR WRK-DATA  TO  WRK-DATA2.
+       CALL "FORMATADATA" USING WRK-DATA WRK-DATA2.
        0200-MOSTRA                 SECTION.
        DISPLAY "DATA INTEIRA " WRK-DATA.
        DISPLAY WRK-DATA2.
