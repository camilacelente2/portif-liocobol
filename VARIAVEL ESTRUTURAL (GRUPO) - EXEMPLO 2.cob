@@ -4,24 +4,267 @@
       *======= AUTOR: CAMILA     EMPRESA: XPTO
       *======= OBJETIVO: VARIAVEL ESTRUTURAL (GRUPO) - EXEMPLO 2
       *======= DATA: 15/02/2025
-      *======= OBSERVAÇÕES:
+      *======= OBSERVAÇÕES: CADASTRO DE FUNCIONARIOS EM ARQUIVO
+      *=======               INDEXADO (funcionarios.dat), COM MENU DE
+      *=======               MANUTENCAO (INCLUIR/CONSULTAR/ALTERAR/
+      *=======               EXCLUIR/RELATORIO) E REAJUSTE SALARIAL EM
+      *=======               LOTE PARA TODOS OS FUNCIONARIOS CADASTRADOS.
+      *=======               CADA INCLUSAO CONTINUA SENDO REGISTRADA EM
+      *=======               funcionarios.txt PARA MANTER COMPATIVEL O
+      *=======               RESUMO GERADO POR FOLHARELAT.
+      *=======     MOD: 12/04/2025 - CE
       *==============================
        ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO "funcionarios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FUNC-CODIGO
+           FILE STATUS IS WRK-STATUS-FUNCIONARIOS.
+           SELECT ARQ-FUNCIONARIOS-LOG ASSIGN TO "funcionarios.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-STATUS-FUNC-LOG.
+
        DATA    DIVISION.
+       FILE    SECTION.
+       FD  ARQ-FUNCIONARIOS.
+       01  FUNCIONARIO-LINHA.
+           05 FUNC-CODIGO      PIC 9(04).
+           05 FUNC-NOME        PIC X(20).
+           05 FUNC-SALARIO     PIC 9(07)V99.
+           05 FUNC-DEPARTAMENTO PIC X(10).
+
+       FD  ARQ-FUNCIONARIOS-LOG.
+       01  FUNCIONARIO-LOG-LINHA.
+           05 LOG-CODIGO       PIC 9(04).
+           05 FILLER           PIC X VALUE SPACE.
+           05 LOG-NOME         PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 LOG-SALARIO      PIC 9(07)V99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 LOG-DEPARTAMENTO PIC X(10).
+
        WORKING-STORAGE             SECTION.
        COPY "#bookdat".
+       77 WRK-STATUS-FUNCIONARIOS PIC XX VALUE SPACES.
+       77 WRK-STATUS-FUNC-LOG     PIC XX VALUE SPACES.
+       77 WRK-SALARIO-MAXIMO      PIC 9(07)V99 VALUE 99999,99.
+       77 WRK-SALARIO-VALIDO      PIC X(01) VALUE "S".
+       77 WRK-PERCENTUAL-AUMENTO  PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-VALOR-AUMENTO       PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-SALARIO-NOVO        PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-OPCAO               PIC X(01) VALUE SPACES.
+       77 WRK-CONFIRMA            PIC X(01) VALUE SPACES.
+       77 WRK-TOTAL-FUNCIONARIOS  PIC 9(05) VALUE ZERO.
 
        PROCEDURE DIVISION.
-       0100-RECEBE                 SECTION.
+       INICIO.
+           PERFORM 9000-ABRIR-ARQUIVO.
+           MOVE SPACES TO WRK-OPCAO.
+           PERFORM UNTIL WRK-OPCAO = 'X' OR WRK-OPCAO = 'x'
+               PERFORM 9999-EXIBIR-MENU
+               EVALUATE WRK-OPCAO
+                   WHEN '1' PERFORM 1000-INCLUIR-FUNCIONARIO
+                   WHEN '2' PERFORM 2000-CONSULTAR-FUNCIONARIO
+                   WHEN '3' PERFORM 3000-ALTERAR-FUNCIONARIO
+                   WHEN '4' PERFORM 4000-EXCLUIR-FUNCIONARIO
+                   WHEN '5' PERFORM 5000-RELATORIO-FUNCIONARIOS
+                   WHEN '6' PERFORM 6000-AUMENTO-EM-LOTE
+                   WHEN 'X' WHEN 'x' PERFORM 9100-FECHAR-ARQUIVO
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA. TENTE NOVAMENTE."
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       1000-INCLUIR-FUNCIONARIO.
            DISPLAY "ENTRE COM A LINHA DE DADOS".
            ACCEPT WRK-ENTRADA.
-       0200-MOSTRA                 SECTION.
-           DISPLAY "CODIGO..."  WRK-CODIGO.
-           DISPLAY "NOME....."  WRK-NOME.
-           DISPLAY "SALARIO.."  WRK-SALARIO.
-       0300-FINALIZAR              SECTION.
-       STOP RUN.
+           PERFORM 0150-VALIDAR-SALARIO.
+           IF WRK-SALARIO-VALIDO = "S"
+               MOVE WRK-CODIGO       TO FUNC-CODIGO
+               MOVE WRK-NOME         TO FUNC-NOME
+               MOVE WRK-SALARIO      TO FUNC-SALARIO
+               MOVE WRK-DEPARTAMENTO TO FUNC-DEPARTAMENTO
+               WRITE FUNCIONARIO-LINHA
+                   INVALID KEY
+                       DISPLAY "CODIGO " WRK-CODIGO " JA CADASTRADO"
+                   NOT INVALID KEY
+                       PERFORM 0260-GRAVA-LOG-FUNCIONARIO
+                       DISPLAY "FUNCIONARIO INCLUIDO COM SUCESSO"
+               END-WRITE
+           END-IF.
+
+       2000-CONSULTAR-FUNCIONARIO.
+           DISPLAY "CODIGO DO FUNCIONARIO: ".
+           ACCEPT WRK-CODIGO.
+           MOVE WRK-CODIGO TO FUNC-CODIGO.
+           READ ARQ-FUNCIONARIOS
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+               NOT INVALID KEY
+                   PERFORM 0200-MOSTRA-FUNCIONARIO
+           END-READ.
+
+       3000-ALTERAR-FUNCIONARIO.
+           DISPLAY "CODIGO DO FUNCIONARIO: ".
+           ACCEPT WRK-CODIGO.
+           MOVE WRK-CODIGO TO FUNC-CODIGO.
+           READ ARQ-FUNCIONARIOS
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+               NOT INVALID KEY
+                   PERFORM 0200-MOSTRA-FUNCIONARIO
+                   DISPLAY "NOVO NOME (EM BRANCO MANTEM): "
+                   ACCEPT WRK-NOME
+                   IF WRK-NOME NOT = SPACES
+                       MOVE WRK-NOME TO FUNC-NOME
+                   END-IF
+                   DISPLAY "NOVO SALARIO (ZERO MANTEM): "
+                   ACCEPT WRK-SALARIO
+                   IF WRK-SALARIO NOT = ZEROS
+                       MOVE WRK-SALARIO TO FUNC-SALARIO
+                   END-IF
+                   DISPLAY "NOVO DEPARTAMENTO (EM BRANCO MANTEM): "
+                   ACCEPT WRK-DEPARTAMENTO
+                   IF WRK-DEPARTAMENTO NOT = SPACES
+                       MOVE WRK-DEPARTAMENTO TO FUNC-DEPARTAMENTO
+                   END-IF
+                   REWRITE FUNCIONARIO-LINHA
+                   DISPLAY "FUNCIONARIO ALTERADO COM SUCESSO"
+           END-READ.
+
+       4000-EXCLUIR-FUNCIONARIO.
+           DISPLAY "CODIGO DO FUNCIONARIO: ".
+           ACCEPT WRK-CODIGO.
+           MOVE WRK-CODIGO TO FUNC-CODIGO.
+           READ ARQ-FUNCIONARIOS
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+               NOT INVALID KEY
+                   PERFORM 0200-MOSTRA-FUNCIONARIO
+                   DISPLAY "CONFIRMA EXCLUSAO (S/N): "
+                   ACCEPT WRK-CONFIRMA
+                   IF WRK-CONFIRMA = "S" OR WRK-CONFIRMA = "s"
+                       DELETE ARQ-FUNCIONARIOS
+                       DISPLAY "FUNCIONARIO EXCLUIDO COM SUCESSO"
+                   END-IF
+           END-READ.
+
+       5000-RELATORIO-FUNCIONARIOS.
+           MOVE ZERO TO WRK-TOTAL-FUNCIONARIOS.
+           MOVE ZERO TO FUNC-CODIGO.
+           MOVE SPACES TO WRK-STATUS-FUNCIONARIOS.
+           DISPLAY "=== RELATORIO DE FUNCIONARIOS ===".
+           START ARQ-FUNCIONARIOS KEY IS >= FUNC-CODIGO
+               INVALID KEY
+                   MOVE "10" TO WRK-STATUS-FUNCIONARIOS
+           END-START.
+           PERFORM UNTIL WRK-STATUS-FUNCIONARIOS = "10"
+               READ ARQ-FUNCIONARIOS NEXT RECORD
+                   AT END
+                       MOVE "10" TO WRK-STATUS-FUNCIONARIOS
+                   NOT AT END
+                       PERFORM 0200-MOSTRA-FUNCIONARIO
+                       ADD 1 TO WRK-TOTAL-FUNCIONARIOS
+               END-READ
+           END-PERFORM.
+           DISPLAY "TOTAL DE FUNCIONARIOS: " WRK-TOTAL-FUNCIONARIOS.
+
+       6000-AUMENTO-EM-LOTE.
+           MOVE ZERO TO WRK-TOTAL-FUNCIONARIOS.
+           MOVE ZERO TO FUNC-CODIGO.
+           MOVE SPACES TO WRK-STATUS-FUNCIONARIOS.
+           DISPLAY "APLICANDO REAJUSTE EM LOTE A TODOS OS FUNCIONARIOS".
+           START ARQ-FUNCIONARIOS KEY IS >= FUNC-CODIGO
+               INVALID KEY
+                   MOVE "10" TO WRK-STATUS-FUNCIONARIOS
+           END-START.
+           PERFORM UNTIL WRK-STATUS-FUNCIONARIOS = "10"
+               READ ARQ-FUNCIONARIOS NEXT RECORD
+                   AT END
+                       MOVE "10" TO WRK-STATUS-FUNCIONARIOS
+                   NOT AT END
+                       MOVE FUNC-SALARIO TO WRK-SALARIO
+                       MOVE "S" TO WRK-SALARIO-VALIDO
+                       PERFORM 0175-CALCULA-AUMENTO
+                       MOVE WRK-SALARIO-NOVO TO FUNC-SALARIO
+                       REWRITE FUNCIONARIO-LINHA
+                       ADD 1 TO WRK-TOTAL-FUNCIONARIOS
+               END-READ
+           END-PERFORM.
+           DISPLAY "REAJUSTE APLICADO A " WRK-TOTAL-FUNCIONARIOS
+                   " FUNCIONARIOS".
+
+       0150-VALIDAR-SALARIO.
+           MOVE "S" TO WRK-SALARIO-VALIDO.
+           IF WRK-SALARIO = ZEROS
+              OR WRK-SALARIO GREATER WRK-SALARIO-MAXIMO
+              MOVE "N" TO WRK-SALARIO-VALIDO
+              DISPLAY "SALARIO FORA DA FAIXA VALIDA"
+           END-IF.
+
+       0175-CALCULA-AUMENTO.
+           IF WRK-SALARIO-VALIDO = "S"
+              EVALUATE TRUE
+                 WHEN WRK-SALARIO LESS 2000,00
+                      MOVE 10,00 TO WRK-PERCENTUAL-AUMENTO
+                 WHEN WRK-SALARIO LESS 5000,00
+                      MOVE 7,00 TO WRK-PERCENTUAL-AUMENTO
+                 WHEN OTHER
+                      MOVE 5,00 TO WRK-PERCENTUAL-AUMENTO
+              END-EVALUATE
+              COMPUTE WRK-VALOR-AUMENTO =
+                      WRK-SALARIO * WRK-PERCENTUAL-AUMENTO / 100
+              COMPUTE WRK-SALARIO-NOVO =
+                      WRK-SALARIO + WRK-VALOR-AUMENTO
+           END-IF.
+
+       0200-MOSTRA-FUNCIONARIO.
+           DISPLAY "CODIGO........." FUNC-CODIGO.
+           DISPLAY "NOME..........." FUNC-NOME.
+           DISPLAY "SALARIO........" FUNC-SALARIO.
+           DISPLAY "DEPARTAMENTO..." FUNC-DEPARTAMENTO.
+
+       0260-GRAVA-LOG-FUNCIONARIO.
+           OPEN EXTEND ARQ-FUNCIONARIOS-LOG.
+           IF WRK-STATUS-FUNC-LOG = "35"
+               OPEN OUTPUT ARQ-FUNCIONARIOS-LOG
+               CLOSE ARQ-FUNCIONARIOS-LOG
+               OPEN EXTEND ARQ-FUNCIONARIOS-LOG
+           END-IF.
+           MOVE FUNC-CODIGO       TO LOG-CODIGO
+           MOVE FUNC-NOME         TO LOG-NOME
+           MOVE FUNC-SALARIO      TO LOG-SALARIO
+           MOVE FUNC-DEPARTAMENTO TO LOG-DEPARTAMENTO
+           WRITE FUNCIONARIO-LOG-LINHA.
+           CLOSE ARQ-FUNCIONARIOS-LOG.
+
+       9000-ABRIR-ARQUIVO.
+           OPEN I-O ARQ-FUNCIONARIOS.
+           IF WRK-STATUS-FUNCIONARIOS = "35"
+               OPEN OUTPUT ARQ-FUNCIONARIOS
+               CLOSE ARQ-FUNCIONARIOS
+               OPEN I-O ARQ-FUNCIONARIOS
+           END-IF.
+
+       9100-FECHAR-ARQUIVO.
+           CLOSE ARQ-FUNCIONARIOS.
+
+       9999-EXIBIR-MENU.
+           DISPLAY " ".
+           DISPLAY "=== CADASTRO DE FUNCIONARIOS ===".
+           DISPLAY "1 - INCLUIR".
+           DISPLAY "2 - CONSULTAR".
+           DISPLAY "3 - ALTERAR".
+           DISPLAY "4 - EXCLUIR".
+           DISPLAY "5 - RELATORIO".
+           DISPLAY "6 - REAJUSTE EM LOTE".
+           DISPLAY "X - SAIR".
+           DISPLAY "OPCAO: ".
+           ACCEPT WRK-OPCAO.
