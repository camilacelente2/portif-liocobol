@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRETELOTE.
+      *==============================
+      *======= AUTOR: CAMILA C. EGGERT   EMPRESA: XPTO
+      *======= OBJETIVO: PROCESSAMENTO EM LOTE DO CALCULO DE FRETE
+      *======= DATA: 10/03/2025
+      *======= OBSERVAÇÕES: LE fretes_lote.txt E GRAVA
+      *=======               manifesto_fretes.txt.
+      *==============================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-LOTE-FRETE ASSIGN TO "fretes_lote.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LOTE.
+
+           SELECT ARQ-MANIFESTO ASSIGN TO "manifesto_fretes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-MANIFESTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-LOTE-FRETE.
+       01  LOTE-FRETE-LINHA.
+       05  LT-PRODUTO           PIC X(30).
+       05  FILLER               PIC X.
+       05  LT-ESTADO            PIC X(02).
+       05  FILLER               PIC X.
+       05  LT-VALOR             PIC 9(08)V99.
+       05  FILLER               PIC X.
+       05  LT-PESO              PIC 9(05)V99.
+
+       FD  ARQ-MANIFESTO.
+       01  MANIFESTO-LINHA.
+       05  MN-PRODUTO           PIC X(30).
+       05  FILLER               PIC X VALUE SPACE.
+       05  MN-ESTADO            PIC X(02).
+       05  FILLER               PIC X VALUE SPACE.
+       05  MN-VALOR             PIC Z(06)9.99.
+       05  FILLER               PIC X VALUE SPACE.
+       05  MN-FRETE             PIC Z(06)9.99.
+       05  FILLER               PIC X VALUE SPACE.
+       05  MN-ICMS              PIC Z(06)9.99.
+       05  FILLER               PIC X VALUE SPACE.
+       05  MN-VALOR-FINAL       PIC Z(06)9.99.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-LOTE        PIC XX VALUE SPACES.
+       77 WS-STATUS-MANIFESTO   PIC XX VALUE SPACES.
+       01 WS-EOF-LOTE           PIC X VALUE 'N'.
+       01 WS-TOTAL-LIDOS        PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-PROCESSADOS  PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-REJEITADOS   PIC 9(5) VALUE ZERO.
+       01 WS-VALOR              PIC 9(08)V99 VALUE ZERO.
+       01 WS-FRETE              PIC 9(08)V99 VALUE ZERO.
+       01 WS-ICMS               PIC 9(08)V99 VALUE ZERO.
+       01 WS-VALOR-FINAL        PIC 9(08)V99 VALUE ZERO.
+       01 WS-FATOR-PESO         PIC 9V99     VALUE 1.00.
+       01 WS-ACHOU-UF           PIC X        VALUE 'N'.
+       01 WS-SUB-UF             PIC 99       VALUE ZERO.
+       01 WS-TOTAL-FRETE-GRATIS PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-FRETE        PIC 9(09)V99 VALUE ZERO.
+
+      *=== TABELA DE TAXAS DE FRETE POR UF, COMPARTILHADA ENTRE OS
+      *=== PROGRAMAS DE CALCULO DE FRETE.
+       COPY "#fretetab".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM UNTIL WS-EOF-LOTE = 'S'
+               READ ARQ-LOTE-FRETE
+                   AT END
+                       MOVE 'S' TO WS-EOF-LOTE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LIDOS
+                       PERFORM 2000-PROCESSA-LINHA
+               END-READ
+           END-PERFORM
+           PERFORM 3000-FECHAR-ARQUIVOS
+           PERFORM 4000-RELATORIO
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-LOTE-FRETE.
+           IF WS-STATUS-LOTE NOT = "00"
+               DISPLAY "ERRO AO ABRIR fretes_lote.txt - STATUS "
+                       WS-STATUS-LOTE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQ-MANIFESTO.
+           IF WS-STATUS-MANIFESTO NOT = "00"
+               DISPLAY "ERRO AO ABRIR manifesto_fretes.txt - STATUS "
+                       WS-STATUS-MANIFESTO
+               STOP RUN
+           END-IF.
+
+       2000-PROCESSA-LINHA.
+           MOVE LT-VALOR TO WS-VALOR
+           PERFORM 2100-CALCULA-FRETE
+           IF WS-ACHOU-UF NOT = 'S'
+               ADD 1 TO WS-TOTAL-REJEITADOS
+               DISPLAY "IGNORADO - ESTADO NAO ATENDIDO: "
+                       LT-PRODUTO " " LT-ESTADO
+           ELSE
+               PERFORM 2200-GRAVA-MANIFESTO
+               ADD 1 TO WS-TOTAL-PROCESSADOS
+           END-IF.
+
+       2100-CALCULA-FRETE.
+           MOVE ZERO TO WS-FRETE
+           MOVE ZERO TO WS-ICMS
+           MOVE 'N' TO WS-ACHOU-UF
+           PERFORM VARYING WS-SUB-UF FROM 1 BY 1
+                   UNTIL WS-SUB-UF > FRT-TOTAL-UF
+               IF LT-ESTADO EQUAL FRT-UF-TAB (WS-SUB-UF)
+                   COMPUTE WS-FRETE =
+                       WS-VALOR * FRT-TAXA-TAB (WS-SUB-UF) / 1000
+                   COMPUTE WS-ICMS =
+                       WS-VALOR * FRT-ICMS-TAB (WS-SUB-UF) / 1000
+                   MOVE 'S' TO WS-ACHOU-UF
+               END-IF
+           END-PERFORM
+
+           IF WS-ACHOU-UF = 'S'
+               EVALUATE TRUE
+                   WHEN LT-PESO GREATER 20.00
+                       MOVE 1.50 TO WS-FATOR-PESO
+                   WHEN LT-PESO GREATER 5.00
+                       MOVE 1.20 TO WS-FATOR-PESO
+                   WHEN OTHER
+                       MOVE 1.00 TO WS-FATOR-PESO
+               END-EVALUATE
+               COMPUTE WS-FRETE = WS-FRETE * WS-FATOR-PESO
+               IF WS-VALOR NOT LESS FRT-VALOR-FRETE-GRATIS
+                   MOVE ZERO TO WS-FRETE
+                   ADD 1 TO WS-TOTAL-FRETE-GRATIS
+               END-IF
+               COMPUTE WS-VALOR-FINAL = WS-VALOR + WS-FRETE + WS-ICMS
+           END-IF.
+
+       2200-GRAVA-MANIFESTO.
+           MOVE LT-PRODUTO     TO MN-PRODUTO
+           MOVE LT-ESTADO      TO MN-ESTADO
+           MOVE WS-VALOR       TO MN-VALOR
+           MOVE WS-FRETE       TO MN-FRETE
+           MOVE WS-ICMS        TO MN-ICMS
+           MOVE WS-VALOR-FINAL TO MN-VALOR-FINAL
+           WRITE MANIFESTO-LINHA
+           ADD WS-FRETE TO WS-TOTAL-FRETE.
+
+       3000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-LOTE-FRETE.
+           CLOSE ARQ-MANIFESTO.
+
+       4000-RELATORIO.
+           DISPLAY "=== PROCESSAMENTO DE FRETES EM LOTE CONCLUIDO ===".
+           DISPLAY "LINHAS LIDAS.........: " WS-TOTAL-LIDOS.
+           DISPLAY "FRETES CALCULADOS....: " WS-TOTAL-PROCESSADOS.
+           DISPLAY "ESTADOS NAO ATENDIDOS: " WS-TOTAL-REJEITADOS.
+           DISPLAY "FRETES GRATIS........: " WS-TOTAL-FRETE-GRATIS.
+           DISPLAY "TOTAL DE FRETE ARRECADADO: " WS-TOTAL-FRETE.
+
+       END PROGRAM FRETELOTE.
