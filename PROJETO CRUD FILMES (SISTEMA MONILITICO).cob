@@ -15,16 +15,99 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CODIGO-FILME
+               ALTERNATE RECORD KEY IS GENERO-FILME
+                   WITH DUPLICATES
            FILE STATUS IS WS-STATUS-FILMES.
 
+           SELECT ARQ-IMPRESSAO ASSIGN TO "relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-IMPRESSAO.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "auditoria.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUDITORIA.
+
+           SELECT ARQ-BACKUP ASSIGN TO WS-NOME-BACKUP
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-BACKUP.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "relatorio_chk.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+           SELECT ARQ-CSV ASSIGN TO "filmes.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CSV.
+
+           SELECT SORT-WORK-FILMES ASSIGN TO "relsort.tmp".
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-FILMES.
-       01  FILME-REGISTRO.
-       05  CODIGO-FILME        PIC 9(4).
-       05  NOME-FILME          PIC X(30).
-       05  GENERO-FILME        PIC X(15).
-       05  ANO-FILME           PIC 9(4).
+           COPY "#filmedat".
+
+       FD  ARQ-IMPRESSAO.
+       01  RELATORIO-LINHA.
+       05 R-CODIGO-FILME        PIC 9(4).
+       05 FILLER                PIC X VALUE SPACE.
+       05 R-NOME-FILME          PIC X(30).
+       05 FILLER                PIC X VALUE SPACE.
+       05 R-GENERO-FILME        PIC X(15).
+       05 FILLER                PIC X VALUE SPACE.
+       05 R-ANO-FILME           PIC 9(4).
+
+       FD  ARQ-BACKUP.
+       01  BACKUP-LINHA.
+       05 BK-CODIGO-FILME       PIC 9(4).
+       05 FILLER                PIC X VALUE SPACE.
+       05 BK-NOME-FILME         PIC X(30).
+       05 FILLER                PIC X VALUE SPACE.
+       05 BK-GENERO-FILME       PIC X(15).
+       05 FILLER                PIC X VALUE SPACE.
+       05 BK-ANO-FILME          PIC 9(4).
+       05 FILLER                PIC X VALUE SPACE.
+       05 BK-DIRETOR-FILME      PIC X(30).
+       05 FILLER                PIC X VALUE SPACE.
+       05 BK-DURACAO-MINUTOS    PIC 9(3).
+       05 FILLER                PIC X VALUE SPACE.
+       05 BK-SITUACAO-FILME     PIC X(1).
+       05 FILLER                PIC X VALUE SPACE.
+       05 BK-DISPONIBILIDADE    PIC X(1).
+
+       FD  ARQ-CHECKPOINT.
+       01  CHECKPOINT-LINHA    PIC 9(4).
+
+       FD  ARQ-CSV.
+       01  CSV-LINHA           PIC X(150).
+
+       SD  SORT-WORK-FILMES.
+       01  SORT-REG-FILME.
+       05 SW-NOME-FILME         PIC X(30).
+       05 SW-ANO-FILME          PIC 9(4).
+       05 SW-CODIGO-FILME       PIC 9(4).
+       05 SW-GENERO-FILME       PIC X(15).
+
+       FD  ARQ-AUDITORIA.
+       01  AUDITORIA-LINHA.
+       05 AUD-DATA-HORA        PIC X(40).
+       05 FILLER                PIC X VALUE SPACE.
+       05 AUD-CODIGO            PIC 9(4).
+       05 FILLER                PIC X VALUE SPACE.
+       05 AUD-ACAO              PIC X(12).
+       05 FILLER                PIC X VALUE SPACE.
+       05 AUD-NOME-ANTIGO       PIC X(30).
+       05 FILLER                PIC X VALUE SPACE.
+       05 AUD-NOME-NOVO         PIC X(30).
+       05 FILLER                PIC X VALUE SPACE.
+       05 AUD-GENERO-ANTIGO     PIC X(15).
+       05 FILLER                PIC X VALUE SPACE.
+       05 AUD-GENERO-NOVO       PIC X(15).
+       05 FILLER                PIC X VALUE SPACE.
+       05 AUD-ANO-ANTIGO        PIC 9(4).
+       05 FILLER                PIC X VALUE SPACE.
+       05 AUD-ANO-NOVO          PIC 9(4).
+       05 FILLER                PIC X VALUE SPACE.
+       05 AUD-DATA-FORMATADA    PIC X(10).
 
        WORKING-STORAGE SECTION.
        01  WS-OPCAO                PIC X.
@@ -35,18 +118,89 @@
        01  WS-CONFIRMA             PIC X.
        01  WS-LINHA                PIC X(80).
        01  WS-EOF-ARQ              PIC X VALUE 'N'.
-       01  WS-STATUS               PIC 99 VALUE ZERO.
+       01  WS-DESC-STATUS          PIC X(40) VALUE SPACES.
        01  WS-CONTADOR_REL         PIC 99 VALUE 8.
        01  WS-DUMMY                PIC 9 VALUE 0.
-       01 RELATORIO-LINHA.
-       05 R-CODIGO-FILME        PIC 9(4).
-       05 FILLER                PIC X VALUE SPACE.
-       05 R-NOME-FILME          PIC X(30).
-       05 FILLER                PIC X VALUE SPACE.
-       05 R-GENERO-FILME        PIC X(15).
-       05 FILLER                PIC X VALUE SPACE.
-       05 R-ANO-FILME           PIC 9(4).
        77 WS-STATUS-FILMES PIC XX VALUE SPACES.
+       77 WS-STATUS-IMPRESSAO  PIC XX VALUE SPACES.
+       77 WS-STATUS-AUDITORIA  PIC XX VALUE SPACES.
+       01  WS-IMPRIME              PIC X VALUE 'N'.
+       01  WS-DATA-AUDITORIA       PIC X(40) VALUE SPACES.
+       01  WS-DATA-RELATORIO       PIC X(40) VALUE SPACES.
+       01  WS-DATA-REL-ENTRADA.
+           05 WS-REL-ANO           PIC X(04).
+           05 WS-REL-MES           PIC X(02).
+           05 WS-REL-DIA           PIC X(02).
+       01  WS-DATA-REL-SAIDA.
+           05 WS-REL-DIA-SAIDA     PIC X(02).
+           05 FILLER               PIC X(01) VALUE "/".
+           05 WS-REL-MES-SAIDA     PIC X(02).
+           05 FILLER               PIC X(01) VALUE "/".
+           05 WS-REL-ANO-SAIDA     PIC X(04).
+       01  FILME-ANTIGO.
+           05 AA-NOME               PIC X(30) VALUE SPACES.
+           05 AA-GENERO             PIC X(15) VALUE SPACES.
+           05 AA-ANO                PIC 9(4) VALUE ZERO.
+           05 AA-DIRETOR            PIC X(30) VALUE SPACES.
+           05 AA-DURACAO            PIC 9(3) VALUE ZERO.
+           05 AA-SITUACAO           PIC X(1) VALUE SPACE.
+           05 AA-DISPONIBILIDADE    PIC X(1) VALUE SPACE.
+       01  FILME-NOVO.
+           05 NV-NOME               PIC X(30) VALUE SPACES.
+           05 NV-GENERO             PIC X(15) VALUE SPACES.
+           05 NV-ANO                PIC 9(4) VALUE ZERO.
+           05 NV-DIRETOR            PIC X(30) VALUE SPACES.
+           05 NV-DURACAO            PIC 9(3) VALUE ZERO.
+       01  WS-DESC-DISPONIBILIDADE  PIC X(15) VALUE SPACES.
+       01  WS-CONFLITO              PIC X VALUE 'N'.
+       01  WS-ANO-OK                PIC X VALUE 'N'.
+       01  WS-DATA-ANO               PIC X(40) VALUE SPACES.
+       01  WS-ANO-ATUAL              PIC 9(4) VALUE ZERO.
+       01  WS-ANO-LIMITE             PIC 9(4) VALUE ZERO.
+       01  FILME-PENDENTE.
+           05 PD-CODIGO             PIC 9(4) VALUE ZERO.
+           05 PD-NOME               PIC X(30) VALUE SPACES.
+           05 PD-GENERO             PIC X(15) VALUE SPACES.
+           05 PD-ANO                PIC 9(4) VALUE ZERO.
+           05 PD-DIRETOR            PIC X(30) VALUE SPACES.
+           05 PD-DURACAO            PIC 9(3) VALUE ZERO.
+       01  WS-CODIGO-ACHADO         PIC 9(4) VALUE ZERO.
+       01  WS-DUPLICADO-OK          PIC X VALUE 'S'.
+       01  WS-GENERO-OK            PIC X VALUE 'N'.
+       01  WS-SUB-GENERO           PIC 99 VALUE ZERO.
+       01  WS-TABELA-GENEROS.
+           05 FILLER               PIC X(15) VALUE 'ACAO'.
+           05 FILLER               PIC X(15) VALUE 'AVENTURA'.
+           05 FILLER               PIC X(15) VALUE 'COMEDIA'.
+           05 FILLER               PIC X(15) VALUE 'DRAMA'.
+           05 FILLER               PIC X(15) VALUE 'TERROR'.
+           05 FILLER               PIC X(15) VALUE 'FICCAO'.
+           05 FILLER               PIC X(15) VALUE 'ROMANCE'.
+           05 FILLER               PIC X(15) VALUE 'SUSPENSE'.
+           05 FILLER               PIC X(15) VALUE 'ANIMACAO'.
+           05 FILLER               PIC X(15) VALUE 'DOCUMENTARIO'.
+       01  WS-GENEROS REDEFINES WS-TABELA-GENEROS.
+           05 WS-GENERO-VALIDO     PIC X(15) OCCURS 10 TIMES.
+       01  WS-NOME-BUSCA           PIC X(30) VALUE SPACES.
+       01  WS-TAM-BUSCA            PIC 99 VALUE ZERO.
+       01  WS-SUB-NOME             PIC 99 VALUE ZERO.
+       01  WS-ACHOU-NOME           PIC X VALUE 'N'.
+       01  WS-QTD-ENCONTRADOS      PIC 9(4) VALUE ZERO.
+       01  WS-GENERO-BUSCA         PIC X(15) VALUE SPACES.
+       77 WS-STATUS-BACKUP     PIC XX VALUE SPACES.
+       77 WS-STATUS-CSV        PIC XX VALUE SPACES.
+       01  WS-TOTAL-CSV            PIC 9(4) VALUE ZERO.
+       01  WS-NOME-BACKUP          PIC X(40) VALUE SPACES.
+       01  WS-DATA-BACKUP          PIC X(40) VALUE SPACES.
+       01  WS-TOTAL-BACKUP         PIC 9(4) VALUE ZERO.
+       01  WS-TOTAL-RESTAURADO     PIC 9(4) VALUE ZERO.
+       77 WS-STATUS-CHECKPOINT PIC XX VALUE SPACES.
+       01  WS-ULTIMO-CODIGO        PIC 9(4) VALUE ZERO.
+       01  WS-RETOMAR              PIC X VALUE SPACE.
+       01  WS-ORDEM                PIC X VALUE '1'.
+       01  WS-TAM-PAGINA           PIC 99 VALUE 20.
+       01  WS-TOTAIS-GENERO.
+           05 WS-TOTAL-GENERO      PIC 9(4) OCCURS 10 TIMES VALUE ZERO.
 
 
        SCREEN SECTION.
@@ -58,9 +212,16 @@
            05 LINE 7 COLUMN 10 VALUE '3 - Alterar Filme'.
            05 LINE 8 COLUMN 10 VALUE '4 - Excluir Filme'.
            05 LINE 9 COLUMN 10 VALUE '5 - Relatorio de Filmes'.
-           05 LINE 10 COLUMN 10 VALUE 'X - Sair'.
-           05 LINE 12 COLUMN 10 VALUE 'Opcao: '.
-           05 LINE 12 COLUMN 18 PIC X USING WS-OPCAO.
+           05 LINE 10 COLUMN 10 VALUE '6 - Buscar Filme por Nome'.
+           05 LINE 11 COLUMN 10 VALUE '7 - Listar Filmes por Genero'.
+           05 LINE 12 COLUMN 10 VALUE '8 - Recuperar Filme Excluido'.
+           05 LINE 13 COLUMN 10 VALUE '9 - Backup do Catalogo'.
+           05 LINE 14 COLUMN 10 VALUE 'A - Restaurar Backup'.
+           05 LINE 15 COLUMN 10 VALUE 'B - Alugar/Devolver Filme'.
+           05 LINE 16 COLUMN 10 VALUE 'C - Exportar Catalogo para CSV'.
+           05 LINE 17 COLUMN 10 VALUE 'X - Sair'.
+           05 LINE 18 COLUMN 10 VALUE 'Opcao: '.
+           05 LINE 18 COLUMN 18 PIC X USING WS-OPCAO.
 
        01  TELA-INCLUIR.
            05 BLANK SCREEN.
@@ -74,8 +235,12 @@
            05 LINE 9 COLUMN 30 PIC X(15) USING GENERO-FILME.
            05 LINE 10 COLUMN 10 VALUE 'Ano do filme: '.
            05 LINE 10 COLUMN 30 PIC 9(4) USING ANO-FILME.
-           05 LINE 12 COLUMN 10 VALUE 'Confirmar inclusao (S/N)'.
-           05 LINE 12 COLUMN 40 PIC X USING WS-CONFIRMA.
+           05 LINE 11 COLUMN 10 VALUE 'Diretor do filme: '.
+           05 LINE 11 COLUMN 30 PIC X(30) USING DIRETOR-FILME.
+           05 LINE 12 COLUMN 10 VALUE 'Duracao (minutos): '.
+           05 LINE 12 COLUMN 30 PIC 9(3) USING DURACAO-MINUTOS.
+           05 LINE 14 COLUMN 10 VALUE 'Confirmar inclusao (S/N)'.
+           05 LINE 14 COLUMN 40 PIC X USING WS-CONFIRMA.
 
        01  TELA-CONSULTAR.
            05 BLANK SCREEN.
@@ -88,8 +253,48 @@
            05 LINE 10 COLUMN 20 PIC X(15) FROM GENERO-FILME.
            05 LINE 11 COLUMN 10 VALUE 'Ano:    '.
            05 LINE 11 COLUMN 20 PIC 9(4) FROM ANO-FILME.
-           05 LINE 13 COLUMN 10 VALUE 'Consultar outro (S/N)? '.
-           05 LINE 13 COLUMN 35 PIC X USING WS-CONTINUA-CONSULTA.
+           05 LINE 12 COLUMN 10 VALUE 'Diretor: '.
+           05 LINE 12 COLUMN 20 PIC X(30) FROM DIRETOR-FILME.
+           05 LINE 13 COLUMN 10 VALUE 'Duracao: '.
+           05 LINE 13 COLUMN 20 PIC 9(3) FROM DURACAO-MINUTOS.
+           05 LINE 14 COLUMN 10 VALUE 'Situacao: '.
+           05 LINE 14 COLUMN 20 PIC X(15) FROM WS-DESC-DISPONIBILIDADE.
+           05 LINE 15 COLUMN 10 VALUE 'Consultar outro (S/N)? '.
+           05 LINE 15 COLUMN 35 PIC X USING WS-CONTINUA-CONSULTA.
+
+       01  TELA-BUSCA-NOME.
+           05 BLANK SCREEN.
+           05 LINE 3 COLUMN 10 VALUE '--- BUSCAR FILME POR NOME ---'.
+           05 LINE 5 COLUMN 10 VALUE 'Digite 0 para cancelar.'.
+           05 LINE 7 COLUMN 10 VALUE 'Nome (ou parte do nome): '.
+           05 LINE 7 COLUMN 40 PIC X(30) USING WS-NOME-BUSCA.
+
+       01  TELA-BUSCA-GENERO.
+           05 BLANK SCREEN.
+           05 LINE 3 COLUMN 10 VALUE '--- LISTAR FILMES POR GENERO ---'.
+           05 LINE 5 COLUMN 10 VALUE 'Digite 0 para cancelar.'.
+           05 LINE 7 COLUMN 10 VALUE 'Genero: '.
+           05 LINE 7 COLUMN 40 PIC X(15) USING WS-GENERO-BUSCA.
+
+       01  TELA-RECUPERAR.
+           05 BLANK SCREEN.
+           05 LINE 3 COLUMN 10 VALUE '--- RECUPERAR FILME EXCLUIDO ---'.
+           05 LINE 5 COLUMN 10 VALUE 'Digite 0 para cancelar.'.
+           05 LINE 7 COLUMN 10 VALUE 'Codigo do filme: '.
+           05 LINE 7 COLUMN 30 PIC 9(4) USING CODIGO-FILME.
+           05 LINE 9 COLUMN 10 VALUE 'Confirmar recuperacao (S/N)'.
+           05 LINE 9 COLUMN 40 PIC X USING WS-CONFIRMA.
+
+       01  TELA-ALUGAR.
+           05 BLANK SCREEN.
+           05 LINE 3 COLUMN 10 VALUE '--- ALUGAR/DEVOLVER FILME ---'.
+           05 LINE 5 COLUMN 10 VALUE 'Digite 0 para cancelar.'.
+           05 LINE 7 COLUMN 10 VALUE 'Codigo do filme: '.
+           05 LINE 7 COLUMN 30 PIC 9(4) USING CODIGO-FILME.
+           05 LINE 9 COLUMN 10 VALUE 'Situacao atual: '.
+           05 LINE 9 COLUMN 27 PIC X(15) FROM WS-DESC-DISPONIBILIDADE.
+           05 LINE 11 COLUMN 10 VALUE 'Confirmar alteracao (S/N)'.
+           05 LINE 11 COLUMN 37 PIC X USING WS-CONFIRMA.
 
        01  TELA-ALTERAR.
            05 BLANK SCREEN.
@@ -103,8 +308,12 @@
            05 LINE 9 COLUMN 30 PIC X(15) USING GENERO-FILME.
            05 LINE 10 COLUMN 10 VALUE 'Novo ano: '.
            05 LINE 10 COLUMN 30 PIC 9(4) USING ANO-FILME.
-           05 LINE 12 COLUMN 10 VALUE 'Confirmar alteracao (S/N)'.
-           05 LINE 12 COLUMN 40 PIC X USING WS-CONFIRMA.
+           05 LINE 11 COLUMN 10 VALUE 'Novo diretor: '.
+           05 LINE 11 COLUMN 30 PIC X(30) USING DIRETOR-FILME.
+           05 LINE 12 COLUMN 10 VALUE 'Nova duracao (minutos): '.
+           05 LINE 12 COLUMN 30 PIC 9(3) USING DURACAO-MINUTOS.
+           05 LINE 14 COLUMN 10 VALUE 'Confirmar alteracao (S/N)'.
+           05 LINE 14 COLUMN 40 PIC X USING WS-CONFIRMA.
 
        01  TELA-EXCLUIR.
            05 BLANK SCREEN.
@@ -118,6 +327,8 @@
        01  TELA-RELATORIO.
        05 BLANK SCREEN.
        05 LINE 3 COLUMN 10 VALUE '--- RELATORIO DE FILMES ---'.
+       05 LINE 4 COLUMN 10 VALUE 'Data: '.
+       05 LINE 4 COLUMN 16 PIC X(10) FROM WS-DATA-REL-SAIDA.
        05 LINE 5 COLUMN 10 VALUE 'Codigo Nome do Filme  Genero Ano'.
        05 LINE 6 COLUMN 10 VALUE '------ -------------------------' .
        05 LINE 7 COLUMN 12 VALUE ' --------------- ----'.
@@ -126,6 +337,30 @@
        05 LINE WS-CONTADOR_REL COLUMN 49 PIC X(15) FROM GENERO-FILME.
        05 LINE WS-CONTADOR_REL COLUMN 66 PIC 9(4) FROM ANO-FILME.
 
+       01  TELA-BACKUP.
+           05 BLANK SCREEN.
+           05 LINE 3 COLUMN 10 VALUE '--- BACKUP DO CATALOGO ---'.
+           05 LINE 7 COLUMN 10 VALUE 'Arquivo de backup gerado: '.
+           05 LINE 7 COLUMN 40 PIC X(40) FROM WS-NOME-BACKUP.
+           05 LINE 9 COLUMN 10 VALUE 'Registros copiados: '.
+           05 LINE 9 COLUMN 32 PIC 9(4) FROM WS-TOTAL-BACKUP.
+
+       01  TELA-CSV.
+           05 BLANK SCREEN.
+           05 LINE 3 COLUMN 10 VALUE '--- EXPORTAR CATALOGO CSV ---'.
+           05 LINE 7 COLUMN 10 VALUE 'Arquivo gerado: filmes.csv'.
+           05 LINE 9 COLUMN 10 VALUE 'Registros exportados: '.
+           05 LINE 9 COLUMN 34 PIC 9(4) FROM WS-TOTAL-CSV.
+
+       01  TELA-RESTORE.
+           05 BLANK SCREEN.
+           05 LINE 3 COLUMN 10 VALUE '--- RESTAURAR BACKUP ---'.
+           05 LINE 5 COLUMN 10 VALUE 'Deixe em branco para cancelar.'.
+           05 LINE 7 COLUMN 10 VALUE 'Nome do arquivo de backup: '.
+           05 LINE 7 COLUMN 40 PIC X(40) USING WS-NOME-BACKUP.
+           05 LINE 9 COLUMN 10 VALUE 'Confirma a restauracao (S/N)'.
+           05 LINE 9 COLUMN 40 PIC X USING WS-CONFIRMA.
+
        01  RELATORIO-FOOTER.
        05 LINE 22 COLUMN 10 VALUE 'Pressione ENTER para continuar...'.
        05 LINE 23 COLUMN 10 VALUE 'Total de filmes: '.
@@ -143,6 +378,13 @@
                    WHEN '3' PERFORM 3000-ALTERAR-FILME
                    WHEN '4' PERFORM 4000-EXCLUIR-FILME
                    WHEN '5' PERFORM 5000-RELATORIO-FILMES
+                   WHEN '6' PERFORM 2100-CONSULTAR-POR-NOME
+                   WHEN '7' PERFORM 2200-LISTAR-POR-GENERO
+                   WHEN '8' PERFORM 4100-RECUPERAR-FILME
+                   WHEN '9' PERFORM 6000-BACKUP-FILMES
+                   WHEN 'A' WHEN 'a' PERFORM 6100-RESTAURAR-FILMES
+                   WHEN 'B' WHEN 'b' PERFORM 7000-ALUGAR-DEVOLVER-FILME
+                   WHEN 'C' WHEN 'c' PERFORM 8000-EXPORTAR-CSV
                    WHEN 'X' WHEN 'x' PERFORM 9100-FECHAR-ARQUIVO
                    WHEN OTHER DISPLAY 'Opcao invalida. Tente novamente.'
                END-EVALUATE
@@ -154,6 +396,10 @@
        MOVE SPACES TO NOME-FILME
        MOVE SPACES TO GENERO-FILME
        MOVE ZERO TO ANO-FILME
+       MOVE SPACES TO DIRETOR-FILME
+       MOVE ZERO TO DURACAO-MINUTOS
+       SET FILME-ATIVO TO TRUE
+       SET FILME-DISPONIVEL TO TRUE
        MOVE SPACES TO WS-CONFIRMA.
 
        ACCEPT TELA-INCLUIR
@@ -163,14 +409,57 @@
         PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
        ELSE
         IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
-            WRITE FILME-REGISTRO
-                INVALID KEY
-                    DISPLAY 'Erro ao incluir: Codigo ja existe.' LINE 22
-                    PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
-                NOT INVALID KEY
-                    DISPLAY 'Filme incluido com sucesso.' LINE 22
-                    PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
-            END-WRITE
+            MOVE CODIGO-FILME    TO PD-CODIGO
+            MOVE NOME-FILME      TO PD-NOME
+            MOVE GENERO-FILME    TO PD-GENERO
+            MOVE ANO-FILME       TO PD-ANO
+            MOVE DIRETOR-FILME   TO PD-DIRETOR
+            MOVE DURACAO-MINUTOS TO PD-DURACAO
+            PERFORM 0027-VERIFICA-TITULO-DUPLICADO THRU
+                    0027-FIM-VERIFICA-TITULO-DUPLICADO
+            MOVE PD-CODIGO    TO CODIGO-FILME
+            MOVE PD-NOME      TO NOME-FILME
+            MOVE PD-GENERO    TO GENERO-FILME
+            MOVE PD-ANO       TO ANO-FILME
+            MOVE PD-DIRETOR   TO DIRETOR-FILME
+            MOVE PD-DURACAO   TO DURACAO-MINUTOS
+            SET FILME-ATIVO TO TRUE
+            SET FILME-DISPONIVEL TO TRUE
+            PERFORM 0020-VALIDA-GENERO THRU 0020-FIM-VALIDA-GENERO
+            PERFORM 0025-VALIDA-ANO THRU 0025-FIM-VALIDA-ANO
+            IF WS-DUPLICADO-OK NOT = 'S'
+                DISPLAY 'Inclusao cancelada.' LINE 22
+                PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+            ELSE
+            IF WS-GENERO-OK NOT = 'S'
+                DISPLAY 'Genero invalido. Consulte a tabela de generos.'
+                        LINE 22
+                PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+            ELSE
+            IF WS-ANO-OK NOT = 'S'
+                DISPLAY 'Ano invalido. Deve estar entre 1888 e '
+                        LINE 22
+                DISPLAY WS-ANO-LIMITE LINE 22 COLUMN 46
+                PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+            ELSE
+                WRITE FILME-REGISTRO
+                    INVALID KEY
+                        DISPLAY 'Erro ao incluir: Codigo ja existe.'
+                                LINE 22
+                        PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+                    NOT INVALID KEY
+                        MOVE SPACES TO AA-NOME
+                        MOVE SPACES TO AA-GENERO
+                        MOVE ZERO TO AA-ANO
+                        MOVE 'INCLUSAO' TO AUD-ACAO
+                        PERFORM 0050-GRAVA-AUDITORIA THRU
+                                0050-FIM-GRAVA-AUDITORIA
+                        DISPLAY 'Filme incluido com sucesso.' LINE 22
+                        PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+                END-WRITE
+            END-IF
+            END-IF
+            END-IF
         ELSE
             DISPLAY 'Inclusao cancelada.' LINE 22
             PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
@@ -191,9 +480,15 @@
                        INVALID KEY
                            DISPLAY 'Filme nao encontrado.' LINE 22
                        NOT INVALID KEY
-                           DISPLAY TELA-CONSULTAR
+                           IF FILME-EXCLUIDO
+                               DISPLAY 'Filme nao encontrado.' LINE 22
+                           ELSE
+                             PERFORM 0021-DESCREVE-DISPONIBILIDADE THRU
+                                 0021-FIM-DESCREVE-DISPONIBILIDADE
+                               DISPLAY TELA-CONSULTAR
+                           END-IF
                    END-READ
-                   IF WS-STATUS = 00
+                   IF WS-STATUS-FILMES = "00"
                        ACCEPT TELA-CONSULTAR
                    END-IF
                END-IF
@@ -202,11 +497,117 @@
            DISPLAY 'Retornando ao menu...' LINE 23.
 
 
+       2100-CONSULTAR-POR-NOME.
+           MOVE SPACES TO WS-NOME-BUSCA
+           PERFORM 0040-LIMPA-TELA
+           ACCEPT TELA-BUSCA-NOME
+           IF WS-NOME-BUSCA = SPACES
+               DISPLAY 'Busca cancelada.' LINE 22
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 0030-CALC-TAM-BUSCA THRU 0030-FIM-TAM-BUSCA
+           MOVE ZERO TO WS-QTD-ENCONTRADOS
+           MOVE ZERO TO CODIGO-FILME
+           MOVE SPACES TO WS-STATUS-FILMES
+
+           START ARQ-FILMES KEY IS >= CODIGO-FILME
+               INVALID KEY
+                   DISPLAY 'Nenhum filme cadastrado.' LINE 22
+                   PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL WS-STATUS-FILMES = "10"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILMES
+                   NOT AT END
+                       PERFORM 0031-VERIFICA-NOME THRU
+                               0031-FIM-VERIFICA-NOME
+                       IF FILME-EXCLUIDO
+                           MOVE 'N' TO WS-ACHOU-NOME
+                       END-IF
+                       IF WS-ACHOU-NOME = 'S'
+                           ADD 1 TO WS-QTD-ENCONTRADOS
+                           PERFORM 0021-DESCREVE-DISPONIBILIDADE THRU
+                               0021-FIM-DESCREVE-DISPONIBILIDADE
+                           DISPLAY TELA-CONSULTAR
+                           DISPLAY 'Pressione ENTER para o proximo...'
+                                   LINE 22
+                           ACCEPT WS-DUMMY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-QTD-ENCONTRADOS = 0
+               DISPLAY 'Nenhum filme encontrado com esse nome.' LINE 22
+           ELSE
+               DISPLAY WS-QTD-ENCONTRADOS LINE 22 COLUMN 10
+               DISPLAY 'filme(s) encontrado(s).' LINE 22 COLUMN 17
+           END-IF
+           PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA.
+
+
+       2200-LISTAR-POR-GENERO.
+           MOVE SPACES TO WS-GENERO-BUSCA
+           PERFORM 0040-LIMPA-TELA
+           ACCEPT TELA-BUSCA-GENERO
+           IF WS-GENERO-BUSCA = SPACES
+               DISPLAY 'Listagem cancelada.' LINE 22
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ZERO TO WS-QTD-ENCONTRADOS
+           MOVE WS-GENERO-BUSCA TO GENERO-FILME
+           MOVE SPACES TO WS-STATUS-FILMES
+
+           START ARQ-FILMES KEY IS >= GENERO-FILME
+               INVALID KEY
+                   MOVE '10' TO WS-STATUS-FILMES
+           END-START
+
+           PERFORM UNTIL WS-STATUS-FILMES = "10"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILMES
+                   NOT AT END
+                       IF GENERO-FILME NOT = WS-GENERO-BUSCA
+                           MOVE "10" TO WS-STATUS-FILMES
+                       ELSE
+                         IF FILME-EXCLUIDO
+                           CONTINUE
+                         ELSE
+                           ADD 1 TO WS-QTD-ENCONTRADOS
+                           PERFORM 0021-DESCREVE-DISPONIBILIDADE THRU
+                               0021-FIM-DESCREVE-DISPONIBILIDADE
+                           DISPLAY TELA-CONSULTAR
+                           DISPLAY 'Pressione ENTER para o proximo...'
+                                   LINE 22
+                           ACCEPT WS-DUMMY
+                         END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-QTD-ENCONTRADOS = 0
+               DISPLAY 'Nenhum filme encontrado nesse genero.' LINE 22
+           ELSE
+               DISPLAY WS-QTD-ENCONTRADOS LINE 22 COLUMN 10
+               DISPLAY 'filme(s) encontrado(s).' LINE 22 COLUMN 17
+           END-IF
+           PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA.
+
+
        3000-ALTERAR-FILME.
        MOVE ZERO TO CODIGO-FILME.
        MOVE SPACES TO NOME-FILME.
        MOVE SPACES TO GENERO-FILME.
        MOVE ZERO TO ANO-FILME.
+       MOVE SPACES TO DIRETOR-FILME.
+       MOVE ZERO TO DURACAO-MINUTOS.
        MOVE SPACE TO WS-CONFIRMA.
 
        ACCEPT TELA-ALTERAR.
@@ -224,6 +625,14 @@
             EXIT PARAGRAPH
        END-READ
 
+       MOVE NOME-FILME      TO AA-NOME.
+       MOVE GENERO-FILME    TO AA-GENERO.
+       MOVE ANO-FILME       TO AA-ANO.
+       MOVE DIRETOR-FILME   TO AA-DIRETOR.
+       MOVE DURACAO-MINUTOS TO AA-DURACAO.
+       MOVE SITUACAO-FILME  TO AA-SITUACAO.
+       MOVE DISPONIBILIDADE-FILME TO AA-DISPONIBILIDADE.
+
         ACCEPT TELA-ALTERAR.
        IF NOT (WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's')
         DISPLAY 'Alteracao cancelada.' LINE 22
@@ -231,13 +640,54 @@
         MOVE SPACE TO WS-OPCAO
         EXIT PARAGRAPH.
 
+       PERFORM 0020-VALIDA-GENERO THRU 0020-FIM-VALIDA-GENERO.
+       IF WS-GENERO-OK NOT = 'S'
+        DISPLAY 'Genero invalido. Consulte a tabela de generos.' LINE 22
+        PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+        MOVE SPACE TO WS-OPCAO
+        EXIT PARAGRAPH.
+
+       PERFORM 0025-VALIDA-ANO THRU 0025-FIM-VALIDA-ANO.
+       IF WS-ANO-OK NOT = 'S'
+        DISPLAY 'Ano invalido. Deve estar entre 1888 e ' LINE 22
+        DISPLAY WS-ANO-LIMITE LINE 22 COLUMN 42
+        PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+        MOVE SPACE TO WS-OPCAO
+        EXIT PARAGRAPH.
+
+       MOVE NOME-FILME      TO NV-NOME.
+       MOVE GENERO-FILME    TO NV-GENERO.
+       MOVE ANO-FILME       TO NV-ANO.
+       MOVE DIRETOR-FILME   TO NV-DIRETOR.
+       MOVE DURACAO-MINUTOS TO NV-DURACAO.
+
+       PERFORM 0080-VERIFICA-CONFLITO THRU 0080-FIM-VERIFICA-CONFLITO.
+       IF WS-CONFLITO = 'S'
+        DISPLAY 'O filme foi alterado por outro usuario.' LINE 22
+        DISPLAY 'Consulte novamente antes de tentar outra vez.'
+                LINE 23
+        PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+        MOVE SPACE TO WS-OPCAO
+        EXIT PARAGRAPH.
+
+       MOVE NV-NOME      TO NOME-FILME.
+       MOVE NV-GENERO    TO GENERO-FILME.
+       MOVE NV-ANO       TO ANO-FILME.
+       MOVE NV-DIRETOR   TO DIRETOR-FILME.
+       MOVE NV-DURACAO   TO DURACAO-MINUTOS.
+
        REWRITE FILME-REGISTRO
         INVALID KEY
-            DISPLAY 'Erro ao alterar o filme.' LINE 22
+            PERFORM 0022-DECODE-STATUS-FILMES THRU
+                    0022-FIM-DECODE-STATUS-FILMES
+            DISPLAY 'Erro ao alterar o filme: ' WS-DESC-STATUS LINE 22
             PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
             MOVE SPACE TO WS-OPCAO
             EXIT PARAGRAPH.
 
+       MOVE 'ALTERACAO' TO AUD-ACAO.
+       PERFORM 0050-GRAVA-AUDITORIA THRU 0050-FIM-GRAVA-AUDITORIA.
+
        DISPLAY 'Filme alterado com sucesso.' LINE 22
        PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
        MOVE SPACE TO WS-OPCAO
@@ -259,77 +709,729 @@
             INVALID KEY
                 DISPLAY 'Filme nao encontrado para exclusao.' LINE 22
             NOT INVALID KEY
+             IF FILME-EXCLUIDO
+                DISPLAY 'Filme ja esta excluido.' LINE 22
+             ELSE
+                MOVE NOME-FILME      TO AA-NOME
+                MOVE GENERO-FILME    TO AA-GENERO
+                MOVE ANO-FILME       TO AA-ANO
+                MOVE DIRETOR-FILME   TO AA-DIRETOR
+                MOVE DURACAO-MINUTOS TO AA-DURACAO
+                MOVE SITUACAO-FILME  TO AA-SITUACAO
+                MOVE DISPONIBILIDADE-FILME TO AA-DISPONIBILIDADE
                 IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
-                    DELETE ARQ-FILMES
-                        INVALID KEY
-                            DISPLAY 'Erro ao excluir o filme.' LINE 22
-                        NOT INVALID KEY
-                        DISPLAY 'Filme excluido com sucesso.' LINE 22
-                    END-DELETE
+                    PERFORM 0080-VERIFICA-CONFLITO THRU
+                            0080-FIM-VERIFICA-CONFLITO
+                    IF WS-CONFLITO = 'S'
+                        DISPLAY 'O filme foi alterado por outro'
+                                LINE 22
+                        DISPLAY 'usuario. Consulte novamente.' LINE 23
+                    ELSE
+                        SET FILME-EXCLUIDO TO TRUE
+                        REWRITE FILME-REGISTRO
+                            INVALID KEY
+                                PERFORM 0022-DECODE-STATUS-FILMES THRU
+                                        0022-FIM-DECODE-STATUS-FILMES
+                                DISPLAY 'Erro ao excluir o filme: '
+                                        WS-DESC-STATUS LINE 22
+                            NOT INVALID KEY
+                            MOVE 'EXCLUSAO' TO AUD-ACAO
+                            PERFORM 0050-GRAVA-AUDITORIA THRU
+                                    0050-FIM-GRAVA-AUDITORIA
+                            DISPLAY 'Filme excluido com sucesso.'
+                                    LINE 22
+                        END-REWRITE
+                    END-IF
                 ELSE
                     DISPLAY 'Exclusao cancelada.' LINE 22
                 END-IF
+             END-IF
         END-READ
        ELSE
         DISPLAY 'Exclusao cancelada.' LINE 22
        END-IF.
 
+       PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA.
+
+
+       4100-RECUPERAR-FILME.
+       MOVE ZERO TO CODIGO-FILME.
+       MOVE SPACE TO WS-CONFIRMA.
+
+       ACCEPT TELA-RECUPERAR.
+
+       IF CODIGO-FILME NOT = 0
+        READ ARQ-FILMES
+            INVALID KEY
+                DISPLAY 'Filme nao encontrado.' LINE 22
+            NOT INVALID KEY
+             IF NOT FILME-EXCLUIDO
+                DISPLAY 'Filme nao esta excluido.' LINE 22
+             ELSE
+                IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+                    SET FILME-ATIVO TO TRUE
+                    REWRITE FILME-REGISTRO
+                        INVALID KEY
+                            PERFORM 0022-DECODE-STATUS-FILMES THRU
+                                    0022-FIM-DECODE-STATUS-FILMES
+                            DISPLAY 'Erro ao recuperar o filme: '
+                                    WS-DESC-STATUS LINE 22
+                        NOT INVALID KEY
+                        MOVE 'RECUPERACAO' TO AUD-ACAO
+                        PERFORM 0050-GRAVA-AUDITORIA THRU
+                                0050-FIM-GRAVA-AUDITORIA
+                        DISPLAY 'Filme recuperado com sucesso.' LINE 22
+                    END-REWRITE
+                ELSE
+                    DISPLAY 'Recuperacao cancelada.' LINE 22
+                END-IF
+             END-IF
+        END-READ
+       ELSE
+        DISPLAY 'Recuperacao cancelada.' LINE 22
+       END-IF.
+
        PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA.
 
 
                   5000-RELATORIO-FILMES.
+           MOVE SPACES TO WS-DATA-RELATORIO
+           CALL "DATAMES" USING WS-DATA-RELATORIO
+           MOVE WS-DATA-RELATORIO (1:8) TO WS-DATA-REL-ENTRADA
+           CALL "FORMATADATA" USING WS-DATA-REL-ENTRADA
+                                     WS-DATA-REL-SAIDA
            MOVE 0 TO WS-TOTAL-FILMES
            MOVE 8 TO WS-CONTADOR_REL
            MOVE 0 TO CODIGO-FILME
            MOVE SPACES TO WS-STATUS-FILMES
+           MOVE SPACE TO WS-IMPRIME
+           MOVE SPACE TO WS-RETOMAR
+           MOVE ZERO TO WS-ULTIMO-CODIGO
+           MOVE ZERO TO WS-TOTAL-GENERO (1) WS-TOTAL-GENERO (2)
+                        WS-TOTAL-GENERO (3) WS-TOTAL-GENERO (4)
+                        WS-TOTAL-GENERO (5) WS-TOTAL-GENERO (6)
+                        WS-TOTAL-GENERO (7) WS-TOTAL-GENERO (8)
+                        WS-TOTAL-GENERO (9) WS-TOTAL-GENERO (10)
+
+           PERFORM 0040-LIMPA-TELA
+           DISPLAY 'Ordenar por: 1-Codigo 2-Nome 3-Ano' LINE 21
+           MOVE '1' TO WS-ORDEM
+           ACCEPT WS-ORDEM LINE 21 COLUMN 37
+
+           DISPLAY 'Linhas por pagina (8 a 20): ' LINE 22
+           MOVE 20 TO WS-TAM-PAGINA
+           ACCEPT WS-TAM-PAGINA LINE 22 COLUMN 32
+           IF WS-TAM-PAGINA < 8 OR WS-TAM-PAGINA > 20
+               MOVE 20 TO WS-TAM-PAGINA
+           END-IF
+
+           IF WS-ORDEM = '1'
+               PERFORM 0070-LE-CHECKPOINT THRU 0070-FIM-LE-CHECKPOINT
+               IF WS-ULTIMO-CODIGO NOT = ZERO
+                   DISPLAY 'Relatorio interrompido no filme '
+                           LINE 22
+                   DISPLAY WS-ULTIMO-CODIGO LINE 22 COLUMN 39
+                   DISPLAY 'Retomar a partir dai (S/N)? ' LINE 23
+                   ACCEPT WS-RETOMAR LINE 23 COLUMN 30
+               END-IF
+           END-IF
+
+           DISPLAY 'Gerar copia impressa do relatorio (S/N)? ' LINE 22
+           ACCEPT WS-IMPRIME LINE 22 COLUMN 44
+           IF WS-IMPRIME = 'S' OR WS-IMPRIME = 's'
+               MOVE 'S' TO WS-IMPRIME
+               OPEN OUTPUT ARQ-IMPRESSAO
+               MOVE SPACES TO RELATORIO-LINHA
+               STRING "RELATORIO DE FILMES - DATA: "
+                      WS-DATA-REL-SAIDA DELIMITED BY SIZE
+                      INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+           END-IF
 
            PERFORM 0040-LIMPA-TELA
            DISPLAY TELA-RELATORIO
 
+           IF WS-ORDEM = '2' OR WS-ORDEM = '3'
+               PERFORM 5010-RELATORIO-ORDENADO
+           ELSE
+               PERFORM 5020-RELATORIO-POR-CODIGO
+           END-IF
+
+           IF WS-IMPRIME = 'S'
+               CLOSE ARQ-IMPRESSAO
+               DISPLAY 'Copia gravada em relatorio.txt.' LINE 21
+           END-IF
+
+           DISPLAY RELATORIO-FOOTER
+           PERFORM 0090-MOSTRA-TOTAIS-GENERO THRU
+                   0090-FIM-MOSTRA-TOTAIS-GENERO
+           PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA.
+
+       5020-RELATORIO-POR-CODIGO.
+           IF WS-RETOMAR = 'S' OR WS-RETOMAR = 's'
+               MOVE WS-ULTIMO-CODIGO TO CODIGO-FILME
+               START ARQ-FILMES KEY IS > CODIGO-FILME
+                   INVALID KEY
+                       DISPLAY 'Nenhum filme encontrado.' LINE 22
+                       PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+                       EXIT PARAGRAPH
+               END-START
+           ELSE
+               MOVE ZERO TO CODIGO-FILME
+               START ARQ-FILMES KEY IS >= CODIGO-FILME
+                   INVALID KEY
+                       DISPLAY 'Nenhum filme encontrado.' LINE 22
+                       PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+                       EXIT PARAGRAPH
+               END-START
+           END-IF
+
+           PERFORM UNTIL WS-STATUS-FILMES = "10"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILMES
+                   NOT AT END
+                       IF NOT FILME-EXCLUIDO
+                           PERFORM 0085-IMPRIME-LINHA THRU
+                                   0085-FIM-IMPRIME-LINHA
+                           PERFORM 0060-GRAVA-CHECKPOINT THRU
+                                   0060-FIM-GRAVA-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE ZERO TO CODIGO-FILME
+           PERFORM 0060-GRAVA-CHECKPOINT THRU 0060-FIM-GRAVA-CHECKPOINT.
+
+       5010-RELATORIO-ORDENADO.
+           IF WS-ORDEM = '2'
+               SORT SORT-WORK-FILMES ON ASCENDING KEY SW-NOME-FILME
+                   INPUT PROCEDURE 5030-ALIMENTA-SORT
+                   OUTPUT PROCEDURE 5040-LE-SORT
+           ELSE
+               SORT SORT-WORK-FILMES ON ASCENDING KEY SW-ANO-FILME
+                   INPUT PROCEDURE 5030-ALIMENTA-SORT
+                   OUTPUT PROCEDURE 5040-LE-SORT
+           END-IF.
+
+       5030-ALIMENTA-SORT.
+           MOVE ZERO TO CODIGO-FILME
+           MOVE SPACES TO WS-STATUS-FILMES
            START ARQ-FILMES KEY IS >= CODIGO-FILME
                INVALID KEY
-                   DISPLAY 'Nenhum filme encontrado.' LINE 22
-                   PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
-                   EXIT PARAGRAPH
+                   MOVE "10" TO WS-STATUS-FILMES
            END-START
-
            PERFORM UNTIL WS-STATUS-FILMES = "10"
                READ ARQ-FILMES NEXT RECORD
                    AT END
                        MOVE "10" TO WS-STATUS-FILMES
                    NOT AT END
-                       ADD 1 TO WS-TOTAL-FILMES
+                       IF NOT FILME-EXCLUIDO
+                           MOVE NOME-FILME   TO SW-NOME-FILME
+                           MOVE ANO-FILME    TO SW-ANO-FILME
+                           MOVE CODIGO-FILME TO SW-CODIGO-FILME
+                           MOVE GENERO-FILME TO SW-GENERO-FILME
+                           RELEASE SORT-REG-FILME
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       5040-LE-SORT.
+           MOVE 'N' TO WS-EOF-ARQ
+           PERFORM UNTIL WS-EOF-ARQ = 'S'
+               RETURN SORT-WORK-FILMES
+                   AT END
+                       MOVE 'S' TO WS-EOF-ARQ
+                   NOT AT END
+                       MOVE SW-CODIGO-FILME TO CODIGO-FILME
+                       MOVE SW-NOME-FILME   TO NOME-FILME
+                       MOVE SW-GENERO-FILME TO GENERO-FILME
+                       MOVE SW-ANO-FILME    TO ANO-FILME
+                       PERFORM 0085-IMPRIME-LINHA THRU
+                               0085-FIM-IMPRIME-LINHA
+               END-RETURN
+           END-PERFORM.
+
+       0085-IMPRIME-LINHA.
+           ADD 1 TO WS-TOTAL-FILMES
+           PERFORM 0095-ACUMULA-GENERO THRU 0095-FIM-ACUMULA-GENERO
 
            DISPLAY CODIGO-FILME   LINE WS-CONTADOR_REL COLUMN 10
            DISPLAY NOME-FILME     LINE WS-CONTADOR_REL COLUMN 17
            DISPLAY GENERO-FILME   LINE WS-CONTADOR_REL COLUMN 49
            DISPLAY ANO-FILME      LINE WS-CONTADOR_REL COLUMN 66
 
-                       ADD 1 TO WS-CONTADOR_REL
+           IF WS-IMPRIME = 'S'
+               MOVE CODIGO-FILME TO R-CODIGO-FILME
+               MOVE NOME-FILME   TO R-NOME-FILME
+               MOVE GENERO-FILME TO R-GENERO-FILME
+               MOVE ANO-FILME    TO R-ANO-FILME
+               WRITE RELATORIO-LINHA
+           END-IF
 
-                       IF WS-CONTADOR_REL > 20
-                           PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
-                           PERFORM 0040-LIMPA-TELA
-                           DISPLAY TELA-RELATORIO
-                           MOVE 8 TO WS-CONTADOR_REL
-                       END-IF
+           ADD 1 TO WS-CONTADOR_REL
+
+           IF WS-CONTADOR_REL > WS-TAM-PAGINA
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               PERFORM 0040-LIMPA-TELA
+               DISPLAY TELA-RELATORIO
+               MOVE 8 TO WS-CONTADOR_REL
+           END-IF.
+       0085-FIM-IMPRIME-LINHA.
+           EXIT.
+
+       0095-ACUMULA-GENERO.
+           PERFORM VARYING WS-SUB-GENERO FROM 1 BY 1
+                   UNTIL WS-SUB-GENERO > 10
+               IF GENERO-FILME = WS-GENERO-VALIDO (WS-SUB-GENERO)
+                   ADD 1 TO WS-TOTAL-GENERO (WS-SUB-GENERO)
+               END-IF
+           END-PERFORM.
+       0095-FIM-ACUMULA-GENERO.
+           EXIT.
+
+       0090-MOSTRA-TOTAIS-GENERO.
+           PERFORM VARYING WS-SUB-GENERO FROM 1 BY 1
+                   UNTIL WS-SUB-GENERO > 10
+               IF WS-TOTAL-GENERO (WS-SUB-GENERO) > 0
+                   DISPLAY WS-GENERO-VALIDO (WS-SUB-GENERO)
+                           " = " WS-TOTAL-GENERO (WS-SUB-GENERO)
+                           LINE (23 + WS-SUB-GENERO) COLUMN 45
+               END-IF
+           END-PERFORM.
+       0090-FIM-MOSTRA-TOTAIS-GENERO.
+           EXIT.
+
+
+       6000-BACKUP-FILMES.
+           MOVE SPACES TO WS-DATA-BACKUP
+           CALL "DATAMES" USING WS-DATA-BACKUP
+           MOVE ZERO TO WS-TOTAL-BACKUP
+           STRING "filmes_" DELIMITED BY SIZE
+                  WS-DATA-BACKUP (1:8) DELIMITED BY SIZE
+                  ".bak" DELIMITED BY SIZE
+                  INTO WS-NOME-BACKUP
+           OPEN OUTPUT ARQ-BACKUP
+           MOVE ZERO TO CODIGO-FILME
+           MOVE SPACES TO WS-STATUS-FILMES
+           START ARQ-FILMES KEY IS >= CODIGO-FILME
+               INVALID KEY
+                   MOVE "10" TO WS-STATUS-FILMES
+           END-START
+           PERFORM UNTIL WS-STATUS-FILMES = "10"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILMES
+                   NOT AT END
+                       MOVE CODIGO-FILME     TO BK-CODIGO-FILME
+                       MOVE NOME-FILME       TO BK-NOME-FILME
+                       MOVE GENERO-FILME     TO BK-GENERO-FILME
+                       MOVE ANO-FILME        TO BK-ANO-FILME
+                       MOVE DIRETOR-FILME    TO BK-DIRETOR-FILME
+                       MOVE DURACAO-MINUTOS  TO BK-DURACAO-MINUTOS
+                       MOVE SITUACAO-FILME   TO BK-SITUACAO-FILME
+                       MOVE DISPONIBILIDADE-FILME TO BK-DISPONIBILIDADE
+                       WRITE BACKUP-LINHA
+                       ADD 1 TO WS-TOTAL-BACKUP
                END-READ
            END-PERFORM
+           CLOSE ARQ-BACKUP
+           PERFORM 0040-LIMPA-TELA
+           DISPLAY TELA-BACKUP
+           PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA.
 
-           DISPLAY RELATORIO-FOOTER
+       6100-RESTAURAR-FILMES.
+           MOVE SPACES TO WS-NOME-BACKUP
+           MOVE SPACE TO WS-CONFIRMA
+           PERFORM 0040-LIMPA-TELA
+           ACCEPT TELA-RESTORE
+           IF WS-NOME-BACKUP = SPACES
+               DISPLAY 'Restauracao cancelada.' LINE 22
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               EXIT PARAGRAPH
+           END-IF
+           IF NOT (WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's')
+               DISPLAY 'Restauracao cancelada.' LINE 22
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT ARQ-BACKUP
+           IF WS-STATUS-BACKUP NOT = "00"
+               DISPLAY 'Arquivo de backup nao encontrado.' LINE 22
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ZERO TO WS-TOTAL-RESTAURADO
+           MOVE 'N' TO WS-EOF-ARQ
+           PERFORM UNTIL WS-EOF-ARQ = 'S'
+               READ ARQ-BACKUP
+                   AT END
+                       MOVE 'S' TO WS-EOF-ARQ
+                   NOT AT END
+                       MOVE BK-CODIGO-FILME    TO CODIGO-FILME
+                       MOVE BK-NOME-FILME      TO NOME-FILME
+                       MOVE BK-GENERO-FILME    TO GENERO-FILME
+                       MOVE BK-ANO-FILME       TO ANO-FILME
+                       MOVE BK-DIRETOR-FILME   TO DIRETOR-FILME
+                       MOVE BK-DURACAO-MINUTOS TO DURACAO-MINUTOS
+                       MOVE BK-SITUACAO-FILME  TO SITUACAO-FILME
+                       MOVE BK-DISPONIBILIDADE TO DISPONIBILIDADE-FILME
+                       REWRITE FILME-REGISTRO
+                           INVALID KEY
+                               WRITE FILME-REGISTRO
+                                   INVALID KEY
+                                       CONTINUE
+                               END-WRITE
+                       END-REWRITE
+                       ADD 1 TO WS-TOTAL-RESTAURADO
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-BACKUP
+
+           DISPLAY 'Backup restaurado. Registros processados: '
+                   LINE 22
+           DISPLAY WS-TOTAL-RESTAURADO LINE 22 COLUMN 45
            PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA.
 
+       7000-ALUGAR-DEVOLVER-FILME.
+           MOVE ZERO TO CODIGO-FILME
+           MOVE SPACE TO WS-CONFIRMA
+           PERFORM 0040-LIMPA-TELA
+           ACCEPT TELA-ALUGAR
+           IF CODIGO-FILME = 0
+               DISPLAY 'Operacao cancelada.' LINE 22
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               EXIT PARAGRAPH
+           END-IF
+
+           READ ARQ-FILMES
+               INVALID KEY
+                   DISPLAY 'Filme nao encontrado.' LINE 22
+                   PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF FILME-EXCLUIDO
+               DISPLAY 'Filme nao encontrado.' LINE 22
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE NOME-FILME      TO AA-NOME
+           MOVE GENERO-FILME    TO AA-GENERO
+           MOVE ANO-FILME       TO AA-ANO
+           MOVE DIRETOR-FILME   TO AA-DIRETOR
+           MOVE DURACAO-MINUTOS TO AA-DURACAO
+           MOVE SITUACAO-FILME  TO AA-SITUACAO
+           MOVE DISPONIBILIDADE-FILME TO AA-DISPONIBILIDADE
+
+           PERFORM 0021-DESCREVE-DISPONIBILIDADE THRU
+               0021-FIM-DESCREVE-DISPONIBILIDADE
+           ACCEPT TELA-ALUGAR
+
+           IF NOT (WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's')
+               DISPLAY 'Operacao cancelada.' LINE 22
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 0080-VERIFICA-CONFLITO THRU
+                   0080-FIM-VERIFICA-CONFLITO
+           IF WS-CONFLITO = 'S'
+               DISPLAY 'O filme foi alterado por outro usuario.' LINE 22
+               DISPLAY 'Consulte novamente antes de tentar outra vez.'
+                       LINE 23
+               PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FILME-DISPONIVEL
+               SET FILME-ALUGADO TO TRUE
+               MOVE 'ALUGUEL' TO AUD-ACAO
+           ELSE
+               SET FILME-DISPONIVEL TO TRUE
+               MOVE 'DEVOLUCAO' TO AUD-ACAO
+           END-IF
+
+           REWRITE FILME-REGISTRO
+               INVALID KEY
+                   PERFORM 0022-DECODE-STATUS-FILMES THRU
+                           0022-FIM-DECODE-STATUS-FILMES
+                   DISPLAY 'Erro ao atualizar a situacao do filme: '
+                           WS-DESC-STATUS LINE 22
+                   PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA
+                   EXIT PARAGRAPH
+           END-REWRITE
+
+           PERFORM 0050-GRAVA-AUDITORIA THRU 0050-FIM-GRAVA-AUDITORIA
+           DISPLAY 'Situacao do filme atualizada com sucesso.' LINE 22
+           PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA.
+
+       8000-EXPORTAR-CSV.
+           MOVE ZERO TO WS-TOTAL-CSV
+           OPEN OUTPUT ARQ-CSV
+           MOVE SPACES TO CSV-LINHA
+           STRING "CODIGO,NOME,GENERO,ANO,DIRETOR,DURACAO,SITUACAO,"
+                  "DISPONIBILIDADE" DELIMITED BY SIZE
+                  INTO CSV-LINHA
+           WRITE CSV-LINHA
+           MOVE ZERO TO CODIGO-FILME
+           MOVE SPACES TO WS-STATUS-FILMES
+           START ARQ-FILMES KEY IS >= CODIGO-FILME
+               INVALID KEY
+                   MOVE "10" TO WS-STATUS-FILMES
+           END-START
+           PERFORM UNTIL WS-STATUS-FILMES = "10"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILMES
+                   NOT AT END
+                       MOVE SPACES TO CSV-LINHA
+                       STRING CODIGO-FILME          DELIMITED BY SIZE
+                              ","                   DELIMITED BY SIZE
+                              NOME-FILME             DELIMITED BY SIZE
+                              ","                   DELIMITED BY SIZE
+                              GENERO-FILME           DELIMITED BY SIZE
+                              ","                   DELIMITED BY SIZE
+                              ANO-FILME              DELIMITED BY SIZE
+                              ","                   DELIMITED BY SIZE
+                              DIRETOR-FILME          DELIMITED BY SIZE
+                              ","                   DELIMITED BY SIZE
+                              DURACAO-MINUTOS        DELIMITED BY SIZE
+                              ","                   DELIMITED BY SIZE
+                              SITUACAO-FILME         DELIMITED BY SIZE
+                              ","                   DELIMITED BY SIZE
+                              DISPONIBILIDADE-FILME  DELIMITED BY SIZE
+                              INTO CSV-LINHA
+                       WRITE CSV-LINHA
+                       ADD 1 TO WS-TOTAL-CSV
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-CSV
+           PERFORM 0040-LIMPA-TELA
+           DISPLAY TELA-CSV
+           PERFORM 0010-PAUSA THRU 0010-FIM-PAUSA.
 
        9000-ABRIR-ARQUIVO.
            OPEN I-O ARQ-FILMES.
-           IF WS-STATUS = 35
+           IF WS-STATUS-FILMES = "35"
                OPEN OUTPUT ARQ-FILMES
                CLOSE ARQ-FILMES
                OPEN I-O ARQ-FILMES
+           ELSE
+               IF WS-STATUS-FILMES NOT = "00"
+                   PERFORM 0022-DECODE-STATUS-FILMES THRU
+                           0022-FIM-DECODE-STATUS-FILMES
+                   DISPLAY 'Erro ao abrir filmes.dat: ' WS-DESC-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT ARQ-AUDITORIA
+               CLOSE ARQ-AUDITORIA
+               OPEN EXTEND ARQ-AUDITORIA
            END-IF.
 
        9100-FECHAR-ARQUIVO.
            CLOSE ARQ-FILMES.
+           CLOSE ARQ-AUDITORIA.
+
+       0020-VALIDA-GENERO.
+           MOVE 'N' TO WS-GENERO-OK
+           PERFORM VARYING WS-SUB-GENERO FROM 1 BY 1
+                   UNTIL WS-SUB-GENERO > 10
+               IF GENERO-FILME = WS-GENERO-VALIDO (WS-SUB-GENERO)
+                   MOVE 'S' TO WS-GENERO-OK
+               END-IF
+           END-PERFORM.
+       0020-FIM-VALIDA-GENERO.
+           EXIT.
+
+       0022-DECODE-STATUS-FILMES.
+           EVALUATE WS-STATUS-FILMES
+               WHEN "00"
+                   MOVE 'Operacao realizada com sucesso.'
+                           TO WS-DESC-STATUS
+               WHEN "02"
+                   MOVE 'Registro duplicado na chave alternativa.'
+                           TO WS-DESC-STATUS
+               WHEN "10"
+                   MOVE 'Fim de arquivo atingido.' TO WS-DESC-STATUS
+               WHEN "21"
+                   MOVE 'Chave de registro fora de sequencia.'
+                           TO WS-DESC-STATUS
+               WHEN "22"
+                   MOVE 'Ja existe um registro com essa chave.'
+                           TO WS-DESC-STATUS
+               WHEN "23"
+                   MOVE 'Registro nao encontrado.' TO WS-DESC-STATUS
+               WHEN "35"
+                   MOVE 'Arquivo nao encontrado.' TO WS-DESC-STATUS
+               WHEN "37"
+                   MOVE 'Organizacao de arquivo incompativel.'
+                           TO WS-DESC-STATUS
+               WHEN "41"
+                   MOVE 'Arquivo ja esta aberto.' TO WS-DESC-STATUS
+               WHEN "42"
+                   MOVE 'Arquivo nao esta aberto.' TO WS-DESC-STATUS
+               WHEN "43"
+                   MOVE 'Nao ha registro anterior para a operacao.'
+                           TO WS-DESC-STATUS
+               WHEN "46"
+                   MOVE 'Leitura sem registro valido anterior.'
+                           TO WS-DESC-STATUS
+               WHEN "47"
+                   MOVE 'Leitura nao permitida no modo de acesso atual.'
+                           TO WS-DESC-STATUS
+               WHEN "48"
+                   MOVE 'Gravacao nao permitida no modo de acesso.'
+                           TO WS-DESC-STATUS
+               WHEN "49"
+                   MOVE 'Alteracao/exclusao nao permitida no modo.'
+                           TO WS-DESC-STATUS
+               WHEN OTHER
+                   MOVE 'Erro de arquivo nao catalogado.'
+                           TO WS-DESC-STATUS
+           END-EVALUATE.
+       0022-FIM-DECODE-STATUS-FILMES.
+           EXIT.
+
+       0021-DESCREVE-DISPONIBILIDADE.
+           IF FILME-ALUGADO
+               MOVE 'ALUGADO' TO WS-DESC-DISPONIBILIDADE
+           ELSE
+               MOVE 'DISPONIVEL' TO WS-DESC-DISPONIBILIDADE
+           END-IF.
+       0021-FIM-DESCREVE-DISPONIBILIDADE.
+           EXIT.
+
+       0030-CALC-TAM-BUSCA.
+           MOVE 30 TO WS-TAM-BUSCA
+           PERFORM UNTIL WS-TAM-BUSCA = 0
+                   OR WS-NOME-BUSCA (WS-TAM-BUSCA:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-TAM-BUSCA
+           END-PERFORM.
+       0030-FIM-TAM-BUSCA.
+           EXIT.
+
+       0031-VERIFICA-NOME.
+           MOVE 'N' TO WS-ACHOU-NOME
+           IF WS-TAM-BUSCA > 0
+               PERFORM VARYING WS-SUB-NOME FROM 1 BY 1
+                       UNTIL WS-SUB-NOME > (31 - WS-TAM-BUSCA)
+                   IF NOME-FILME (WS-SUB-NOME:WS-TAM-BUSCA)
+                           = WS-NOME-BUSCA (1:WS-TAM-BUSCA)
+                       MOVE 'S' TO WS-ACHOU-NOME
+                   END-IF
+               END-PERFORM
+           END-IF.
+       0031-FIM-VERIFICA-NOME.
+           EXIT.
+
+       0080-VERIFICA-CONFLITO.
+           MOVE 'N' TO WS-CONFLITO
+           READ ARQ-FILMES
+               INVALID KEY
+                   MOVE 'S' TO WS-CONFLITO
+               NOT INVALID KEY
+                   IF NOME-FILME      NOT = AA-NOME
+                      OR GENERO-FILME NOT = AA-GENERO
+                      OR ANO-FILME    NOT = AA-ANO
+                      OR DIRETOR-FILME NOT = AA-DIRETOR
+                      OR DURACAO-MINUTOS NOT = AA-DURACAO
+                      OR SITUACAO-FILME NOT = AA-SITUACAO
+                      OR DISPONIBILIDADE-FILME NOT = AA-DISPONIBILIDADE
+                       MOVE 'S' TO WS-CONFLITO
+                   END-IF
+           END-READ.
+       0080-FIM-VERIFICA-CONFLITO.
+           EXIT.
+
+       0025-VALIDA-ANO.
+           MOVE 'N' TO WS-ANO-OK
+           MOVE SPACES TO WS-DATA-ANO
+           CALL "DATAMES" USING WS-DATA-ANO
+           MOVE WS-DATA-ANO (1:4) TO WS-ANO-ATUAL
+           COMPUTE WS-ANO-LIMITE = WS-ANO-ATUAL + 1
+           IF ANO-FILME >= 1888 AND ANO-FILME <= WS-ANO-LIMITE
+               MOVE 'S' TO WS-ANO-OK
+           END-IF.
+       0025-FIM-VALIDA-ANO.
+           EXIT.
+
+       0027-VERIFICA-TITULO-DUPLICADO.
+           MOVE 'N' TO WS-ACHOU-NOME
+           MOVE 'S' TO WS-DUPLICADO-OK
+           MOVE ZERO TO CODIGO-FILME
+           MOVE SPACES TO WS-STATUS-FILMES
+           START ARQ-FILMES KEY IS >= CODIGO-FILME
+               INVALID KEY
+                   MOVE "10" TO WS-STATUS-FILMES
+           END-START
+           PERFORM UNTIL WS-STATUS-FILMES = "10"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILMES
+                   NOT AT END
+                       IF NOT FILME-EXCLUIDO AND NOME-FILME = PD-NOME
+                           MOVE 'S' TO WS-ACHOU-NOME
+                           MOVE CODIGO-FILME TO WS-CODIGO-ACHADO
+                           MOVE "10" TO WS-STATUS-FILMES
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-ACHOU-NOME = 'S'
+               DISPLAY 'Ja existe um filme com esse nome (codigo '
+                       LINE 22
+               DISPLAY WS-CODIGO-ACHADO LINE 22 COLUMN 42
+               DISPLAY 'Incluir mesmo assim (S/N)? ' LINE 23
+               ACCEPT WS-DUPLICADO-OK LINE 23 COLUMN 29
+           END-IF.
+       0027-FIM-VERIFICA-TITULO-DUPLICADO.
+           EXIT.
+
+       0050-GRAVA-AUDITORIA.
+           MOVE SPACES TO WS-DATA-AUDITORIA
+           CALL "DATAMES" USING WS-DATA-AUDITORIA
+           MOVE WS-DATA-AUDITORIA (1:8) TO WS-DATA-REL-ENTRADA
+           CALL "FORMATADATA" USING WS-DATA-REL-ENTRADA
+                                     WS-DATA-REL-SAIDA
+           MOVE WS-DATA-AUDITORIA TO AUD-DATA-HORA
+           MOVE WS-DATA-REL-SAIDA TO AUD-DATA-FORMATADA
+           MOVE CODIGO-FILME      TO AUD-CODIGO
+           MOVE AA-NOME           TO AUD-NOME-ANTIGO
+           MOVE NOME-FILME        TO AUD-NOME-NOVO
+           MOVE AA-GENERO         TO AUD-GENERO-ANTIGO
+           MOVE GENERO-FILME      TO AUD-GENERO-NOVO
+           MOVE AA-ANO            TO AUD-ANO-ANTIGO
+           MOVE ANO-FILME         TO AUD-ANO-NOVO
+           WRITE AUDITORIA-LINHA.
+       0050-FIM-GRAVA-AUDITORIA.
+           EXIT.
+
+       0060-GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE CODIGO-FILME TO CHECKPOINT-LINHA
+           WRITE CHECKPOINT-LINHA
+           CLOSE ARQ-CHECKPOINT.
+       0060-FIM-GRAVA-CHECKPOINT.
+           EXIT.
+
+       0070-LE-CHECKPOINT.
+           MOVE ZERO TO WS-ULTIMO-CODIGO
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-STATUS-CHECKPOINT = "00"
+               READ ARQ-CHECKPOINT
+                   NOT AT END
+                       MOVE CHECKPOINT-LINHA TO WS-ULTIMO-CODIGO
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+       0070-FIM-LE-CHECKPOINT.
+           EXIT.
 
        0010-PAUSA.
        DISPLAY 'Pressione ENTER para voltar ao menu...' LINE 23
