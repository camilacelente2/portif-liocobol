@@ -19,11 +19,22 @@
        77 WRK-PRODUTO              PIC X(30)    VALUE SPACES.
        77 WRK-ESTADO               PIC X(02)    VALUE SPACES.
        77 WRK-VALOR                PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-PESO                 PIC 9(05)V99 VALUE ZEROS.
        77 WRK-FRETE                PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-ICMS                 PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-SUB-UF               PIC 99       VALUE ZERO.
+       77 WRK-FATOR-PESO           PIC 9V99     VALUE 1,00.
+       77 WRK-ACHOU-UF             PIC X        VALUE 'N'.
+
+      *=========================== TABELA DE TAXAS DE FRETE POR UF,
+      *=========================== COMPARTILHADA ENTRE OS PROGRAMAS
+      *=========================== DE CALCULO DE FRETE.
+       COPY "#fretetab".
 
       *=========================== VARIAVEIS DE EDICAO.
        77 WRK-VALOR-ED                PIC ZZ.ZZZ.ZZ9,99.
        77 WRK-FRETE-ED                PIC ZZ.ZZZ.ZZ9,99.
+       77 WRK-ICMS-ED                 PIC ZZ.ZZZ.ZZ9,99.
 
        PROCEDURE DIVISION.
        0100-RECEBE                 SECTION.
@@ -32,30 +43,58 @@
        ACCEPT WRK-PRODUTO
        DISPLAY "VALOR "
        ACCEPT WRK-VALOR.
-       DISPLAY "ESTADO (SP/RJ/ES)"
+       DISPLAY "PESO EM KG "
+       ACCEPT WRK-PESO.
+       DISPLAY "ESTADO (SP/RJ/ES/MG)"
        ACCEPT WRK-ESTADO.
 
        0150-PROCESSA               SECTION.
 
-       EVALUATE WRK-ESTADO
-       WHEN "SP"
-           COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-       WHEN "RJ"
-           COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-       WHEN "ES"
-           COMPUTE WRK-FRETE = WRK-VALOR * 0,20
-       WHEN OTHER
+       MOVE 'N' TO WRK-ACHOU-UF.
+       PERFORM VARYING WRK-SUB-UF FROM 1 BY 1
+               UNTIL WRK-SUB-UF > FRT-TOTAL-UF
+           IF WRK-ESTADO EQUAL FRT-UF-TAB (WRK-SUB-UF)
+               COMPUTE WRK-FRETE =
+                   WRK-VALOR * FRT-TAXA-TAB (WRK-SUB-UF) / 1000
+               COMPUTE WRK-ICMS =
+                   WRK-VALOR * FRT-ICMS-TAB (WRK-SUB-UF) / 1000
+               MOVE 'S' TO WRK-ACHOU-UF
+           END-IF
+       END-PERFORM.
+       IF WRK-ACHOU-UF NOT = 'S'
            DISPLAY "NÃO ENTREGAMOS NESTE ESTADO "  WRK-ESTADO
+       END-IF.
+
+       EVALUATE TRUE
+       WHEN WRK-PESO GREATER 20,00
+           MOVE 1,50 TO WRK-FATOR-PESO
+       WHEN WRK-PESO GREATER 5,00
+           MOVE 1,20 TO WRK-FATOR-PESO
+       WHEN OTHER
+           MOVE 1,00 TO WRK-FATOR-PESO
        END-EVALUATE.
 
-       COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
+       COMPUTE WRK-FRETE = WRK-FRETE * WRK-FATOR-PESO.
+       IF  WRK-ACHOU-UF = 'S'
+           AND WRK-VALOR NOT LESS FRT-VALOR-FRETE-GRATIS
+           MOVE ZERO TO WRK-FRETE
+       END-IF.
+       COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE + WRK-ICMS.
        MOVE WRK-VALOR TO WRK-VALOR-ED
-       MOVE WRK-FRETE TO WRK-FRETE-ED.
+       MOVE WRK-FRETE TO WRK-FRETE-ED
+       MOVE WRK-ICMS TO WRK-ICMS-ED.
 
        0200-MOSTRA                 SECTION.
        DISPLAY "VALOR FINAL" WRK-VALOR-ED.
        IF  WRK-FRETE GREATER 0
            DISPLAY "FRETE  " WRK-FRETE-ED
+       ELSE
+           IF  WRK-ACHOU-UF = 'S'
+               DISPLAY "FRETE  FRETE GRATIS"
+           END-IF
+       END-IF.
+       IF  WRK-ACHOU-UF = 'S'
+           DISPLAY "ICMS   " WRK-ICMS-ED
        END-IF.
 
        0300-FINALIZAR              SECTION.
