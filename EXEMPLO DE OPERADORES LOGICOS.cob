@@ -18,6 +18,14 @@
        77 WRK-NOTA2                PIC 9(02)V99 VALUE ZEROS.
        77 WRK-MEDIA                PIC 9(02)V99 VALUE ZEROS.
 
+      *===== NOTA MINIMA DE APROVACAO POR NIVEL DE ENSINO. MANTIDAS
+      *===== AQUI COMO ITENS DE CONFIGURACAO, EM VEZ DE LITERAIS
+      *===== ESPALHADOS NO TESTE, PARA PODEREM SER AJUSTADAS SEM
+      *===== TOCAR NA LOGICA DE COMPARACAO.
+       77 WRK-NOTA-MIN-FUND        PIC 9(02)V99 VALUE 6,00.
+       77 WRK-NOTA-MIN-MEDIO       PIC 9(02)V99 VALUE 7,00.
+       77 WRK-NOTA-MINIMA          PIC 9(02)V99 VALUE ZEROS.
+
        PROCEDURE DIVISION.
        0100-RECEBE                 SECTION.
        DISPLAY "NIVEL (FUND/ MEDIO) "
@@ -29,17 +37,19 @@
 
        0150-PROCESSA               SECTION.
        COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+       IF WRK-NIVEL (01:04) EQUAL "FUND"
+           MOVE WRK-NOTA-MIN-FUND TO WRK-NOTA-MINIMA
+       ELSE
+           MOVE WRK-NOTA-MIN-MEDIO TO WRK-NOTA-MINIMA
+       END-IF.
 
        0200-MOSTRA                 SECTION.
        DISPLAY 'MEDIA... '
        DISPLAY WRK-MEDIA
-       IF WRK-NIVEL (01:04) EQUAL "FUND" AND WRK-MEDIA
-           GREATER THAN OR EQUAL 6
-                   DISPLAY "APROVADO"
-       END-IF.
-       IF WRK-NIVEL (01:05) EQUAL "MEDIO" AND WRK-MEDIA
-           GREATER  THAN OR EQUAL 7
+       IF WRK-MEDIA GREATER THAN OR EQUAL WRK-NOTA-MINIMA
                    DISPLAY "APROVADO"
+       ELSE
+                   DISPLAY "REPROVADO"
        END-IF.
 
        0300-FINALIZAR              SECTION.
