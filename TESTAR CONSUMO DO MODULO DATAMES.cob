@@ -16,6 +16,12 @@
        77 WRK-DATA PIC X(40).
        PROCEDURE DIVISION .
        0001-PRINCIPAL                  SECTION.
-           CALL "DATAMES"     USING   WRK-DATA.
-           DISPLAY WRK-DATA.
+           CALL "DATAMES"     USING   WRK-DATA
+               ON EXCEPTION
+                   DISPLAY "ERRO: MODULO DATAMES NAO DISPONIVEL"
+                   MOVE SPACES TO WRK-DATA
+           END-CALL.
+           IF WRK-DATA NOT = SPACES
+               DISPLAY WRK-DATA
+           END-IF.
            STOP RUN.
