@@ -3,26 +3,116 @@
       * Date: 19/02/2025.
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Mod: 24/02/2025 - CE - a taxa do dolar agora vem de
+      *      taxas_cambio.txt em vez de ser digitada.
+      * Mod: 25/02/2025 - CE - suporte a mais de uma moeda; o usuario
+      *      informa o codigo (USD/EUR/GBP) e a taxa correspondente e
+      *      procurada em taxas_cambio.txt.
+      * Mod: 26/02/2025 - CE - toda conversao e registrada em
+      *      conversoes_auditoria.txt.
       ******************************************************************
         IDENTIFICATION DIVISION.
        PROGRAM-ID. CONVERSAO-DOLAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TAXAS ASSIGN TO "taxas_cambio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-TAXAS.
+           SELECT ARQ-AUDITORIA ASSIGN TO "conversoes_auditoria.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUDITORIA.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-TAXAS.
+       01  TAXA-LINHA.
+           05 TX-MOEDA          PIC X(03).
+           05 FILLER            PIC X.
+           05 TX-VALOR          PIC 9(03)V99.
+
+       FD  ARQ-AUDITORIA.
+       01  AUDITORIA-LINHA.
+           05 AUD-MOEDA         PIC X(03).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-QUANTIDADE    PIC ZZZ9.99.
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-TAXA          PIC ZZZ9.99.
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-VALOR-REAL    PIC ZZZZ9.99.
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-DATA          PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01 WS-STATUS-TAXAS     PIC XX VALUE SPACES.
+       01 WS-STATUS-AUDITORIA PIC XX VALUE SPACES.
+       01 WS-EOF-TAXAS        PIC X  VALUE 'N'.
+       01 WS-MOEDA            PIC X(03) VALUE SPACES.
+       01 WS-ACHOU-MOEDA      PIC X  VALUE 'N'.
        01 WS-VALOR-DOLAR      PIC 9(3)V9(2).
        01 WS-QUANTIDADE-DOLAR PIC 9(3)V9(2).
        01 WS-VALOR-REAL       PIC 9(5)V9(2).
        01 WS-VALOR-REAL-FMT   PIC ZZZ9.99.
+       01 WS-DATA-CONVERSAO   PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Digite o valor do dolar atual: ".
-           ACCEPT WS-VALOR-DOLAR.
-           DISPLAY "Digite a quantidade de dolares: ".
+           DISPLAY "Digite a moeda (USD/EUR/GBP): ".
+           ACCEPT WS-MOEDA.
+           PERFORM LE-TAXA-MOEDA.
+
+           IF WS-ACHOU-MOEDA NOT = 'S'
+               DISPLAY "MOEDA NAO CADASTRADA EM taxas_cambio.txt"
+               STOP RUN
+           END-IF.
+
+           DISPLAY "Digite a quantidade de " WS-MOEDA ": ".
            ACCEPT WS-QUANTIDADE-DOLAR.
 
            COMPUTE WS-VALOR-REAL = WS-VALOR-DOLAR * WS-QUANTIDADE-DOLAR.
            MOVE WS-VALOR-REAL TO WS-VALOR-REAL-FMT.
 
-           DISPLAY "Conversao de " WS-QUANTIDADE-DOLAR " dolares = "
-               WS-VALOR-REAL-FMT " reais".
+           DISPLAY "Conversao de " WS-QUANTIDADE-DOLAR " " WS-MOEDA
+               " = " WS-VALOR-REAL-FMT " reais".
 
+           PERFORM GRAVA-AUDITORIA.
            STOP RUN.
+
+       GRAVA-AUDITORIA.
+           MOVE SPACES TO WS-DATA-CONVERSAO
+           CALL "DATAMES" USING WS-DATA-CONVERSAO
+
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT ARQ-AUDITORIA
+               CLOSE ARQ-AUDITORIA
+               OPEN EXTEND ARQ-AUDITORIA
+           END-IF.
+           MOVE WS-MOEDA            TO AUD-MOEDA
+           MOVE WS-QUANTIDADE-DOLAR TO AUD-QUANTIDADE
+           MOVE WS-VALOR-DOLAR      TO AUD-TAXA
+           MOVE WS-VALOR-REAL       TO AUD-VALOR-REAL
+           MOVE WS-DATA-CONVERSAO   TO AUD-DATA
+           WRITE AUDITORIA-LINHA.
+           CLOSE ARQ-AUDITORIA.
+
+       LE-TAXA-MOEDA.
+           MOVE 'N' TO WS-ACHOU-MOEDA.
+           OPEN INPUT ARQ-TAXAS.
+           IF WS-STATUS-TAXAS NOT = "00"
+               DISPLAY "ERRO AO ABRIR taxas_cambio.txt - STATUS "
+                       WS-STATUS-TAXAS
+               STOP RUN
+           END-IF.
+           MOVE 'N' TO WS-EOF-TAXAS.
+           PERFORM UNTIL WS-EOF-TAXAS = 'S' OR WS-ACHOU-MOEDA = 'S'
+               READ ARQ-TAXAS
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAXAS
+                   NOT AT END
+                       IF TX-MOEDA = WS-MOEDA
+                           MOVE TX-VALOR TO WS-VALOR-DOLAR
+                           MOVE 'S' TO WS-ACHOU-MOEDA
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-TAXAS.
