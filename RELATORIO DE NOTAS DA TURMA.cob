@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TURMARELAT.
+      *==============================
+      *======= AUTOR: CAMILA C. EGGERT   EMPRESA: XPTO
+      *======= OBJETIVO: CONSOLIDAR AS NOTAS GRAVADAS POR PROGRAMA12
+      *=======           EM notas_alunos.txt NUM RELATORIO DA TURMA,
+      *=======           COM TOTAIS DE APROVADOS/REPROVADOS E A MEDIA
+      *=======           GERAL DA TURMA.
+      *======= DATA: 17/02/2025
+      *======= OBSERVAÇÕES:
+      *==============================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NOTAS ASSIGN TO "notas_alunos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-NOTAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-NOTAS.
+       01  NOTA-LINHA.
+           05 NT-ALUNO         PIC X(30).
+           05 FILLER           PIC X.
+           05 NT-NOTA1         PIC Z9,99.
+           05 FILLER           PIC X.
+           05 NT-NOTA2         PIC Z9,99.
+           05 FILLER           PIC X.
+           05 NT-MEDIA         PIC Z9,99.
+           05 FILLER           PIC X.
+           05 NT-SITUACAO      PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-NOTAS      PIC XX VALUE SPACES.
+       01 WS-EOF-NOTAS         PIC X  VALUE 'N'.
+       01 WS-MEDIA-LIDA        PIC 9(02)V99 VALUE ZERO.
+       01 WS-TOTAL-ALUNOS      PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-APROVADOS   PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-REPROVADOS  PIC 9(05) VALUE ZERO.
+       01 WS-SOMA-MEDIAS       PIC 9(07)V99 VALUE ZERO.
+       01 WS-MEDIA-TURMA       PIC 9(02)V99 VALUE ZERO.
+       01 WS-MEDIA-TURMA-ED    PIC Z9,99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM UNTIL WS-EOF-NOTAS = 'S'
+               READ ARQ-NOTAS
+                   AT END
+                       MOVE 'S' TO WS-EOF-NOTAS
+                   NOT AT END
+                       PERFORM 2000-ACUMULA-ALUNO
+               END-READ
+           END-PERFORM
+           PERFORM 3000-FECHAR-ARQUIVOS
+           PERFORM 4000-RELATORIO
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-NOTAS.
+           IF WS-STATUS-NOTAS NOT = "00"
+               DISPLAY "ERRO AO ABRIR notas_alunos.txt - STATUS "
+                       WS-STATUS-NOTAS
+               STOP RUN
+           END-IF.
+
+       2000-ACUMULA-ALUNO.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+           MOVE NT-MEDIA TO WS-MEDIA-LIDA.
+           ADD WS-MEDIA-LIDA TO WS-SOMA-MEDIAS.
+           DISPLAY NT-ALUNO " MEDIA " NT-MEDIA " " NT-SITUACAO.
+           IF NT-SITUACAO = "REPROVADO"
+               ADD 1 TO WS-TOTAL-REPROVADOS
+           ELSE
+               ADD 1 TO WS-TOTAL-APROVADOS
+           END-IF.
+
+       3000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-NOTAS.
+
+       4000-RELATORIO.
+           IF WS-TOTAL-ALUNOS GREATER ZERO
+               COMPUTE WS-MEDIA-TURMA =
+                   WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+           END-IF.
+           MOVE WS-MEDIA-TURMA TO WS-MEDIA-TURMA-ED.
+           DISPLAY "=== RELATORIO DA TURMA ===".
+           DISPLAY "ALUNOS...............: " WS-TOTAL-ALUNOS.
+           DISPLAY "APROVADOS............: " WS-TOTAL-APROVADOS.
+           DISPLAY "REPROVADOS............: " WS-TOTAL-REPROVADOS.
+           DISPLAY "MEDIA DA TURMA........: " WS-MEDIA-TURMA-ED.
+
+       END PROGRAM TURMARELAT.
