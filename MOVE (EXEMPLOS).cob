@@ -11,22 +11,82 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SALDO ASSIGN TO "saldo.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-STATUS-SALDO.
+
        DATA    DIVISION.
+       FILE    SECTION.
+       FD  ARQ-SALDO.
+       01  SALDO-LINHA.
+           05 SALDO-VALOR          PIC S9(09)V99.
+
        WORKING-STORAGE             SECTION.
        77 WRK-VALOR0               PIC X(05)        VALUE ZEROS.
        77 WRK-VALOR1               PIC 9(05)        VALUE ZEROS.
        77 WRK-VALOR2               PIC 9(05)        VALUE ZEROS.
        77 WRK-RESULTADO            PIC S9(05)V99    VALUE ZEROS.
+       77 WRK-TIPO-LANCAMENTO      PIC X(01)        VALUE SPACES.
+       77 WRK-VALOR-LANCAMENTO     PIC 9(07)V99     VALUE ZEROS.
+       77 WRK-SALDO                PIC S9(09)V99    VALUE ZEROS.
+       77 WRK-QTDE-LANCAMENTOS     PIC 9(03)        VALUE ZEROS.
+       77 WRK-STATUS-SALDO         PIC XX           VALUE SPACES.
        PROCEDURE DIVISION.
        0100-RECEBE                 SECTION.
+       PERFORM 0220-LE-SALDO-ANTERIOR.
        DISPLAY "DIGITE O VALOR 1 "
           ACCEPT WRK-VALOR1.
             MOVE WRK-VALOR1 TO WRK-VALOR0.
        DISPLAY "DIGITE VALOR 2 "
           ACCEPT WRK-VALOR2.
         COMPUTE WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2.
+       PERFORM 0210-PEDE-LANCAMENTO WITH TEST AFTER
+           UNTIL WRK-TIPO-LANCAMENTO = "F".
        0200-MOSTRA                 SECTION.
        DISPLAY "RESULTADO"      WRK-RESULTADO.
        DISPLAY "VALOR 0 - TEXTO" WRK-VALOR0.
+       DISPLAY "LANCAMENTOS......." WRK-QTDE-LANCAMENTOS.
+       DISPLAY "SALDO FINAL........" WRK-SALDO.
        0300-FINALIZAR              SECTION.
+       PERFORM 0230-GRAVA-SALDO.
        STOP RUN.
+
+       0900-AUXILIARES             SECTION.
+       0220-LE-SALDO-ANTERIOR.
+       OPEN INPUT ARQ-SALDO.
+       IF WRK-STATUS-SALDO = "00"
+           READ ARQ-SALDO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE SALDO-VALOR TO WRK-SALDO
+           END-READ
+           CLOSE ARQ-SALDO
+       END-IF.
+
+       0230-GRAVA-SALDO.
+       MOVE WRK-SALDO TO SALDO-VALOR.
+       OPEN OUTPUT ARQ-SALDO.
+       WRITE SALDO-LINHA.
+       CLOSE ARQ-SALDO.
+
+       0210-PEDE-LANCAMENTO.
+       DISPLAY "TIPO (D=DEBITO C=CREDITO F=FIM) "
+          ACCEPT WRK-TIPO-LANCAMENTO.
+       IF WRK-TIPO-LANCAMENTO NOT = "F"
+           DISPLAY "VALOR DO LANCAMENTO "
+              ACCEPT WRK-VALOR-LANCAMENTO
+           EVALUATE WRK-TIPO-LANCAMENTO
+               WHEN "D"
+                   SUBTRACT WRK-VALOR-LANCAMENTO FROM WRK-SALDO
+                   ADD 1 TO WRK-QTDE-LANCAMENTOS
+               WHEN "C"
+                   ADD WRK-VALOR-LANCAMENTO TO WRK-SALDO
+                   ADD 1 TO WRK-QTDE-LANCAMENTOS
+               WHEN OTHER
+                   DISPLAY "TIPO INVALIDO, USE D, C OU F"
+           END-EVALUATE
+           DISPLAY "SALDO ATUAL........" WRK-SALDO
+       END-IF.
