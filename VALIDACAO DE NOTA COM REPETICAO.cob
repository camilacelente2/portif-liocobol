@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA17.
+      *==============================
+      *======= AUTOR: CAMILA     EMPRESA: XPTO
+      *======= OBJETIVO: TESTAR MEDIA DO ALUNO, REPETINDO A PERGUNTA
+      *=======           QUANDO A NOTA DIGITADA ESTIVER FORA DA FAIXA
+      *=======           VALIDA (0 A 10).
+      *======= DATA: 16/02/2025
+      *======= OBSERVAÇÕES:
+      *==============================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA    DIVISION.
+       WORKING-STORAGE             SECTION.
+       77  WRK-NOTA1   PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-NOTA2   PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-MEDIA   PIC 9(02)V99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0100-RECEBE                 SECTION.
+           PERFORM 0110-PEDE-NOTA1 WITH TEST AFTER
+               UNTIL WRK-NOTA1 NOT GREATER 10.
+           PERFORM 0120-PEDE-NOTA2 WITH TEST AFTER
+               UNTIL WRK-NOTA2 NOT GREATER 10.
+       0150-PROCESSA               SECTION.
+           COMPUTE WRK-MEDIA  = (WRK-NOTA1 + WRK-NOTA2) / 2.
+       0200-MOSTRA                 SECTION.
+              DISPLAY 'MEDIA...' WRK-MEDIA.
+             IF WRK-MEDIA GREATER 7
+                       DISPLAY "APROVADO"
+             ELSE
+                       DISPLAY "REPROVADO"
+             END-IF.
+       0300-FINALIZAR              SECTION.
+       STOP RUN.
+
+       0900-AUXILIARES             SECTION.
+       0110-PEDE-NOTA1.
+           DISPLAY "NOTA 1 (0 A 10) "
+              ACCEPT WRK-NOTA1
+           IF WRK-NOTA1 GREATER 10
+              DISPLAY "NOTA FORA DA FAIXA, DIGITE NOVAMENTE"
+           END-IF.
+       0120-PEDE-NOTA2.
+           DISPLAY "NOTA 2 (0 A 10) "
+              ACCEPT WRK-NOTA2
+           IF WRK-NOTA2 GREATER 10
+              DISPLAY "NOTA FORA DA FAIXA, DIGITE NOVAMENTE"
+           END-IF.
