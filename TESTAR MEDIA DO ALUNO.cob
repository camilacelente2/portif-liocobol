@@ -11,19 +11,48 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NOTAS ASSIGN TO "notas_alunos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-STATUS-NOTAS.
+
        DATA    DIVISION.
+       FILE    SECTION.
+       FD  ARQ-NOTAS.
+       01  NOTA-LINHA.
+           05 NT-ALUNO         PIC X(30).
+           05 FILLER           PIC X VALUE SPACE.
+           05 NT-NOTA1         PIC Z9,99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 NT-NOTA2         PIC Z9,99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 NT-MEDIA         PIC Z9,99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 NT-SITUACAO      PIC X(09).
+
        WORKING-STORAGE             SECTION.
+       77  WRK-ALUNO   PIC X(30)    VALUE SPACES.
        77  WRK-NOTA1   PIC 9(02)V99 VALUE ZEROS.
        77  WRK-NOTA2   PIC 9(02)V99 VALUE ZEROS.
        77  WRK-MEDIA   PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-SITUACAO PIC X(09)   VALUE SPACES.
+       77  WRK-STATUS-NOTAS PIC XX  VALUE SPACES.
        PROCEDURE DIVISION.
        0100-RECEBE                 SECTION.
+           DISPLAY "ALUNO "
+              ACCEPT WRK-ALUNO
            DISPLAY "NOTA 1 "
               ACCEPT WRK-NOTA1
               DISPLAY "NOTA 2 "
                  ACCEPT WRK-NOTA2.
        0150-PROCESSA               SECTION.
            COMPUTE WRK-MEDIA  = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           IF WRK-MEDIA GREATER 7
+               MOVE "APROVADO" TO WRK-SITUACAO
+           ELSE
+               MOVE "REPROVADO" TO WRK-SITUACAO
+           END-IF.
        0200-MOSTRA                 SECTION.
               DISPLAY 'MEDIA...' WRK-MEDIA.
              IF WRK-MEDIA GREATER 7
@@ -32,4 +61,21 @@
                        DISPLAY "REPROVADO"
              END-IF.
        0300-FINALIZAR              SECTION.
+           PERFORM 0250-GRAVA-NOTA.
        STOP RUN.
+
+       0900-AUXILIARES             SECTION.
+       0250-GRAVA-NOTA.
+           OPEN EXTEND ARQ-NOTAS.
+           IF WRK-STATUS-NOTAS = "35"
+               OPEN OUTPUT ARQ-NOTAS
+               CLOSE ARQ-NOTAS
+               OPEN EXTEND ARQ-NOTAS
+           END-IF.
+           MOVE WRK-ALUNO    TO NT-ALUNO
+           MOVE WRK-NOTA1    TO NT-NOTA1
+           MOVE WRK-NOTA2    TO NT-NOTA2
+           MOVE WRK-MEDIA    TO NT-MEDIA
+           MOVE WRK-SITUACAO TO NT-SITUACAO
+           WRITE NOTA-LINHA.
+           CLOSE ARQ-NOTAS.
