@@ -29,7 +29,10 @@
       * ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULTADO WRK-RESULTADO2.
 
       *-------------------------SUBTRACT
-       SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULTADO.
+       SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULTADO
+           ON SIZE ERROR
+               DISPLAY "ERRO: RESULTADO DA SUBTRACAO FORA DA FAIXA"
+       END-SUBTRACT.
       *-------------------------MULTIPLY
 
       *-------------------------DIVIDE
