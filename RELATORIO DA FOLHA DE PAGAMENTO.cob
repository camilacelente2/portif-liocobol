@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHARELAT.
+      *==============================
+      *======= AUTOR: CAMILA C. EGGERT   EMPRESA: XPTO
+      *======= OBJETIVO: CONSOLIDAR OS FUNCIONARIOS GRAVADOS POR
+      *=======           PROGRAMA06 EM funcionarios.txt NUM RESUMO DA
+      *=======           FOLHA DE PAGAMENTO, COM TOTAL DE FUNCIONARIOS,
+      *=======           TOTAL E MEDIA DOS SALARIOS DA FOLHA.
+      *======= DATA: 18/02/2025
+      *======= OBSERVAÇÕES:
+      *==============================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO "funcionarios.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FUNCIONARIOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-FUNCIONARIOS.
+       01  FUNCIONARIO-LINHA.
+           05 FUNC-CODIGO      PIC 9(04).
+           05 FILLER           PIC X.
+           05 FUNC-NOME        PIC X(20).
+           05 FILLER           PIC X.
+           05 FUNC-SALARIO     PIC 9(07)V99.
+           05 FILLER           PIC X.
+           05 FUNC-DEPARTAMENTO PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-FUNCIONARIOS  PIC XX VALUE SPACES.
+       01 WS-EOF-FUNCIONARIOS     PIC X  VALUE 'N'.
+       01 WS-TOTAL-FUNCIONARIOS   PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-SALARIOS       PIC 9(09)V99 VALUE ZERO.
+       01 WS-TOTAL-SALARIOS-ED    PIC Z(07)9,99.
+       01 WS-MEDIA-SALARIOS       PIC 9(07)V99 VALUE ZERO.
+       01 WS-MEDIA-SALARIOS-ED    PIC Z(05)9,99.
+       01 WS-SUB-DEPTO            PIC 99 VALUE ZERO.
+       01 WS-ACHOU-DEPTO          PIC X  VALUE 'N'.
+
+      *===== ACUMULADORES POR DEPARTAMENTO, UMA LINHA POR DEPARTAMENTO
+      *===== DISTINTO ENCONTRADO EM funcionarios.txt.
+       01  WS-TABELA-DEPARTAMENTOS.
+           05 WS-DEPTO-ITEM OCCURS 20 TIMES.
+               10 WS-DEPTO-NOME   PIC X(10) VALUE SPACES.
+               10 WS-DEPTO-QTDE   PIC 9(05) VALUE ZERO.
+               10 WS-DEPTO-TOTAL  PIC 9(09)V99 VALUE ZERO.
+       01  WS-TOTAL-DEPTOS        PIC 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM UNTIL WS-EOF-FUNCIONARIOS = 'S'
+               READ ARQ-FUNCIONARIOS
+                   AT END
+                       MOVE 'S' TO WS-EOF-FUNCIONARIOS
+                   NOT AT END
+                       PERFORM 2000-ACUMULA-FUNCIONARIO
+               END-READ
+           END-PERFORM
+           PERFORM 3000-FECHAR-ARQUIVOS
+           PERFORM 4000-RELATORIO
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-FUNCIONARIOS.
+           IF WS-STATUS-FUNCIONARIOS NOT = "00"
+               DISPLAY "ERRO AO ABRIR funcionarios.txt - STATUS "
+                       WS-STATUS-FUNCIONARIOS
+               STOP RUN
+           END-IF.
+
+       2000-ACUMULA-FUNCIONARIO.
+           ADD 1 TO WS-TOTAL-FUNCIONARIOS.
+           ADD FUNC-SALARIO TO WS-TOTAL-SALARIOS.
+           PERFORM 2500-ACUMULA-DEPARTAMENTO.
+
+       2500-ACUMULA-DEPARTAMENTO.
+           MOVE 'N' TO WS-ACHOU-DEPTO.
+           PERFORM VARYING WS-SUB-DEPTO FROM 1 BY 1
+                   UNTIL WS-SUB-DEPTO > WS-TOTAL-DEPTOS
+               IF FUNC-DEPARTAMENTO EQUAL WS-DEPTO-NOME (WS-SUB-DEPTO)
+                   ADD 1 TO WS-DEPTO-QTDE (WS-SUB-DEPTO)
+                   ADD FUNC-SALARIO TO WS-DEPTO-TOTAL (WS-SUB-DEPTO)
+                   MOVE 'S' TO WS-ACHOU-DEPTO
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-DEPTO NOT = 'S'
+               AND WS-TOTAL-DEPTOS LESS 20
+               ADD 1 TO WS-TOTAL-DEPTOS
+               MOVE FUNC-DEPARTAMENTO TO
+                   WS-DEPTO-NOME (WS-TOTAL-DEPTOS)
+               MOVE 1 TO WS-DEPTO-QTDE (WS-TOTAL-DEPTOS)
+               MOVE FUNC-SALARIO TO WS-DEPTO-TOTAL (WS-TOTAL-DEPTOS)
+           END-IF.
+
+       3000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-FUNCIONARIOS.
+
+       4000-RELATORIO.
+           IF WS-TOTAL-FUNCIONARIOS GREATER ZERO
+               COMPUTE WS-MEDIA-SALARIOS =
+                   WS-TOTAL-SALARIOS / WS-TOTAL-FUNCIONARIOS
+           END-IF.
+           MOVE WS-TOTAL-SALARIOS TO WS-TOTAL-SALARIOS-ED.
+           MOVE WS-MEDIA-SALARIOS TO WS-MEDIA-SALARIOS-ED.
+           DISPLAY "=== RESUMO DA FOLHA DE PAGAMENTO ===".
+           DISPLAY "FUNCIONARIOS..........: " WS-TOTAL-FUNCIONARIOS.
+           DISPLAY "TOTAL DA FOLHA........: " WS-TOTAL-SALARIOS-ED.
+           DISPLAY "MEDIA SALARIAL........: " WS-MEDIA-SALARIOS-ED.
+           PERFORM 4500-RELATORIO-DEPARTAMENTOS.
+
+       4500-RELATORIO-DEPARTAMENTOS.
+           DISPLAY "=== RESUMO POR DEPARTAMENTO ===".
+           PERFORM VARYING WS-SUB-DEPTO FROM 1 BY 1
+                   UNTIL WS-SUB-DEPTO > WS-TOTAL-DEPTOS
+               DISPLAY WS-DEPTO-NOME (WS-SUB-DEPTO)
+                   " FUNCIONARIOS: " WS-DEPTO-QTDE (WS-SUB-DEPTO)
+                   " TOTAL: " WS-DEPTO-TOTAL (WS-SUB-DEPTO)
+           END-PERFORM.
+
+       END PROGRAM FOLHARELAT.
