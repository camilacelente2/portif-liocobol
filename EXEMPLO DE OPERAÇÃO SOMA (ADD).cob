@@ -11,25 +11,64 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ITENS-FATURA ASSIGN TO "itens_fatura.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-STATUS-ITENS.
+
        DATA    DIVISION.
+       FILE    SECTION.
+       FD  ARQ-ITENS-FATURA.
+       01  ITEM-FATURA-LINHA.
+           05 ITEM-VALOR           PIC 9(07)V99.
+
        WORKING-STORAGE             SECTION.
-       77 WRK-NUM1                 PIC 9(04) VALUE ZEROS.
-       77 WRK-NUM2                 PIC 9(04) VALUE ZEROS.
-       77 WRK-RESULTADO            PIC 9(05) VALUE ZEROS.
-       77 WRK-RESULTADO2           PIC 9(05) VALUE ZEROS.
+       77 WRK-VALOR-ITEM           PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOTAL-FATURA         PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-QTDE-ITENS           PIC 9(03) VALUE ZEROS.
+       77 WRK-STATUS-ITENS         PIC XX VALUE SPACES.
+       77 WRK-EOF-ITENS            PIC X  VALUE "N".
        PROCEDURE DIVISION.
        0100-RECEBE                 SECTION.
-       DISPLAY "DIGITE NUMERO 1 ".
-       ACCEPT WRK-NUM1.
-       DISPLAY "DIGITE NUMERO 2 ".
-       ACCEPT WRK-NUM2.
+       PERFORM 0120-LE-ITENS-ARQUIVO.
+       PERFORM 0110-PEDE-ITEM WITH TEST AFTER
+           UNTIL WRK-VALOR-ITEM = ZEROS.
 
        0150-PROCESSA               SECTION.
-       ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULTADO WRK-RESULTADO2.
+       CONTINUE.
 
        0200-MOSTRA                 SECTION.
-       DISPLAY "RESULTADO... " WRK-RESULTADO.
-       DISPLAY "RESULTADO2... " WRK-RESULTADO2.
+       DISPLAY "ITENS DA FATURA... " WRK-QTDE-ITENS.
+       DISPLAY "TOTAL DA FATURA... " WRK-TOTAL-FATURA.
 
        0300-FINALIZAR              SECTION.
        STOP RUN.
+
+       0900-AUXILIARES             SECTION.
+       0110-PEDE-ITEM.
+       DISPLAY "VALOR DO ITEM (0 PARA FINALIZAR) ".
+       ACCEPT WRK-VALOR-ITEM.
+       IF WRK-VALOR-ITEM NOT = ZEROS
+           ADD WRK-VALOR-ITEM TO WRK-TOTAL-FATURA
+           ADD 1 TO WRK-QTDE-ITENS
+       END-IF.
+
+       0120-LE-ITENS-ARQUIVO.
+       MOVE "N" TO WRK-EOF-ITENS.
+       OPEN INPUT ARQ-ITENS-FATURA.
+       IF WRK-STATUS-ITENS NOT = "00"
+           DISPLAY "itens_fatura.txt NAO ENCONTRADO, SEM ITENS DE "
+                   "ARQUIVO NESTA FATURA"
+       ELSE
+           PERFORM UNTIL WRK-EOF-ITENS = "S"
+               READ ARQ-ITENS-FATURA
+                   AT END
+                       MOVE "S" TO WRK-EOF-ITENS
+                   NOT AT END
+                       ADD ITEM-VALOR TO WRK-TOTAL-FATURA
+                       ADD 1 TO WRK-QTDE-ITENS
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-ITENS-FATURA
+       END-IF.
