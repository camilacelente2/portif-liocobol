@@ -1,35 +1,82 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SEMULTIESCOLHAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-REJEITADOS ASSIGN TO "fretes_rejeitados.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-STATUS-REJEITADOS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-REJEITADOS.
+       01  REJEITADO-LINHA.
+           05 REJ-PRODUTO      PIC X(30).
+           05 FILLER           PIC X VALUE SPACE.
+           05 REJ-ESTADO       PIC X(02).
+           05 FILLER           PIC X VALUE SPACE.
+           05 REJ-VALOR        PIC Z(05)9.99.
        WORKING-STORAGE SECTION.
            01 WRK-PRODUTO      PIC X(30) VALUE SPACES.
            01 WRK-VALOR        PIC 9(05)V99 VALUE ZEROS.
            01 WRK-ESTADO       PIC X(02) VALUE SPACES.
            01 WRK-FRETE        PIC 9(05)V99 VALUE ZEROS.
+           01 WRK-ICMS         PIC 9(05)V99 VALUE ZEROS.
+           01 WRK-SUB-UF       PIC 99 VALUE ZERO.
+           01 WRK-STATUS-REJEITADOS PIC XX VALUE SPACES.
+           01 WRK-ATENDIDO     PIC X VALUE 'N'.
+
+      *=== TABELA DE TAXAS DE FRETE POR UF, COMPARTILHADA ENTRE OS
+      *=== PROGRAMAS DE CALCULO DE FRETE.
+           COPY "#fretetab".
        PROCEDURE DIVISION.
            DISPLAY "PRODUTO "
               ACCEPT WRK-PRODUTO
            DISPLAY "VALOR "
               ACCEPT WRK-VALOR
-           DISPLAY "(ESTADO (RJ/SP/MG)"
+           DISPLAY "(ESTADO (RJ/SP/ES/MG)"
               ACCEPT WRK-ESTADO
 
-              MOVE 0 TO WRK-FRETE.
-
-           EVALUATE WRK-ESTADO
-              WHEN "SP"
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0.10
-              WHEN "RJ"
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0.15
-              WHEN "MG"
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0.17
+              MOVE 0 TO WRK-FRETE
+              MOVE 0 TO WRK-ICMS
+              MOVE 'N' TO WRK-ATENDIDO.
 
+           PERFORM VARYING WRK-SUB-UF FROM 1 BY 1
+                   UNTIL WRK-SUB-UF > FRT-TOTAL-UF
+              IF WRK-ESTADO EQUAL FRT-UF-TAB (WRK-SUB-UF)
+                 COMPUTE WRK-FRETE =
+                     WRK-VALOR * FRT-TAXA-TAB (WRK-SUB-UF) / 1000
+                 COMPUTE WRK-ICMS =
+                     WRK-VALOR * FRT-ICMS-TAB (WRK-SUB-UF) / 1000
+                 MOVE 'S' TO WRK-ATENDIDO
+              END-IF
+           END-PERFORM.
 
-           END-EVALUATE.
+           IF WRK-ATENDIDO EQUAL 'S'
+              AND WRK-VALOR NOT LESS FRT-VALOR-FRETE-GRATIS
+              MOVE 0 TO WRK-FRETE.
 
-           IF WRK-FRETE EQUAL 0
+           IF WRK-ATENDIDO NOT EQUAL 'S'
               DISPLAY "NAO ENTREGA"
+              PERFORM 0500-GRAVA-REJEITADO
            ELSE
-              DISPLAY "FRETE" WRK-FRETE.
+              IF WRK-FRETE EQUAL 0
+                 DISPLAY "FRETE GRATIS"
+              ELSE
+                 DISPLAY "FRETE" WRK-FRETE
+              END-IF
+              DISPLAY "ICMS" WRK-ICMS.
 
            STOP RUN.
+
+       0500-GRAVA-REJEITADO.
+           OPEN EXTEND ARQ-REJEITADOS.
+           IF WRK-STATUS-REJEITADOS = "35"
+              OPEN OUTPUT ARQ-REJEITADOS
+              CLOSE ARQ-REJEITADOS
+              OPEN EXTEND ARQ-REJEITADOS
+           END-IF.
+           MOVE WRK-PRODUTO TO REJ-PRODUTO
+           MOVE WRK-ESTADO  TO REJ-ESTADO
+           MOVE WRK-VALOR   TO REJ-VALOR
+           WRITE REJEITADO-LINHA.
+           CLOSE ARQ-REJEITADOS.
