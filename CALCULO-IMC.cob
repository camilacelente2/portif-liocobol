@@ -6,14 +6,31 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULO-IMC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-HISTORICO ASSIGN TO "imc_historico.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-MATRICULA
+           FILE STATUS IS WS-STATUS-HISTORICO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-HISTORICO.
+           COPY "#imchist".
        WORKING-STORAGE SECTION.
+       01 WS-MATRICULA       PIC 9(4) VALUE ZERO.
        01 WS-PESO            PIC 9(3)V9(2).
        01 WS-ALTURA          PIC 9(1)V9(2).
        01 WS-IMC             PIC 9(2)V9(2).
        01 WS-IMC-FMT         PIC Z9.99.
+       01 WS-IMC-CLASSE      PIC X(20).
+       01 WS-STATUS-HISTORICO PIC XX VALUE SPACES.
+       01 WS-DATA-IMC         PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Digite a matricula do funcionario: ".
+           ACCEPT WS-MATRICULA.
            DISPLAY "Digite seu peso (KG): ".
            ACCEPT WS-PESO.
            DISPLAY "Digite sua altura (M): ".
@@ -21,6 +38,47 @@
 
            COMPUTE WS-IMC = WS-PESO / (WS-ALTURA * WS-ALTURA).
            MOVE WS-IMC TO WS-IMC-FMT.
+           PERFORM CLASSIFICAR-IMC.
 
            DISPLAY "Seu IMC = " WS-IMC-FMT.
+           DISPLAY "Classificacao: " WS-IMC-CLASSE.
+           PERFORM GRAVA-HISTORICO.
            STOP RUN.
+
+       GRAVA-HISTORICO.
+           MOVE SPACES TO WS-DATA-IMC
+           CALL "DATAMES" USING WS-DATA-IMC
+
+           OPEN I-O ARQ-HISTORICO.
+           IF WS-STATUS-HISTORICO = "35"
+               OPEN OUTPUT ARQ-HISTORICO
+               CLOSE ARQ-HISTORICO
+               OPEN I-O ARQ-HISTORICO
+           END-IF.
+           MOVE WS-MATRICULA TO HIST-MATRICULA
+           MOVE WS-PESO      TO HIST-PESO
+           MOVE WS-ALTURA    TO HIST-ALTURA
+           MOVE WS-IMC       TO HIST-IMC
+           MOVE WS-IMC-CLASSE TO HIST-CLASSE
+           MOVE WS-DATA-IMC  TO HIST-DATA
+           WRITE HISTORICO-LINHA
+               INVALID KEY
+                   REWRITE HISTORICO-LINHA
+           END-WRITE.
+           CLOSE ARQ-HISTORICO.
+
+       CLASSIFICAR-IMC.
+           EVALUATE TRUE
+               WHEN WS-IMC < 18.50
+                   MOVE "ABAIXO DO PESO" TO WS-IMC-CLASSE
+               WHEN WS-IMC < 25.00
+                   MOVE "PESO NORMAL" TO WS-IMC-CLASSE
+               WHEN WS-IMC < 30.00
+                   MOVE "SOBREPESO" TO WS-IMC-CLASSE
+               WHEN WS-IMC < 35.00
+                   MOVE "OBESIDADE GRAU I" TO WS-IMC-CLASSE
+               WHEN WS-IMC < 40.00
+                   MOVE "OBESIDADE GRAU II" TO WS-IMC-CLASSE
+               WHEN OTHER
+                   MOVE "OBESIDADE GRAU III" TO WS-IMC-CLASSE
+           END-EVALUATE.
