@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILMESLOTE.
+      *==============================
+      *======= AUTOR: CAMILA C. EGGERT   EMPRESA: XPTO
+      *======= OBJETIVO: IMPORTACAO EM LOTE DO CATALOGO DE FILMES
+      *======= DATA: 28/03/2025
+      *======= OBSERVAÇÕES: LE filmes_lote.txt E GRAVA EM filmes.dat.
+      *==============================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-LOTE ASSIGN TO "filmes_lote.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LOTE.
+
+           SELECT ARQ-FILMES ASSIGN TO "filmes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO-FILME
+               ALTERNATE RECORD KEY IS GENERO-FILME
+                   WITH DUPLICATES
+           FILE STATUS IS WS-STATUS-FILMES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-LOTE.
+       01  LOTE-LINHA.
+       05  LT-CODIGO-FILME     PIC 9(4).
+       05  FILLER              PIC X.
+       05  LT-NOME-FILME       PIC X(30).
+       05  FILLER              PIC X.
+       05  LT-GENERO-FILME     PIC X(15).
+       05  FILLER              PIC X.
+       05  LT-ANO-FILME        PIC 9(4).
+
+       FD  ARQ-FILMES.
+           COPY "#filmedat".
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-LOTE       PIC XX VALUE SPACES.
+       77 WS-STATUS-FILMES     PIC XX VALUE SPACES.
+       01 WS-EOF-LOTE          PIC X VALUE 'N'.
+       01 WS-TOTAL-LIDOS       PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-GRAVADOS    PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-DUPLICADOS  PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-INVALIDOS   PIC 9(5) VALUE ZERO.
+       01 WS-GENERO-OK         PIC X VALUE 'N'.
+       01 WS-SUB-GENERO        PIC 99 VALUE ZERO.
+       01  WS-TABELA-GENEROS.
+           05 FILLER               PIC X(15) VALUE 'ACAO'.
+           05 FILLER               PIC X(15) VALUE 'AVENTURA'.
+           05 FILLER               PIC X(15) VALUE 'COMEDIA'.
+           05 FILLER               PIC X(15) VALUE 'DRAMA'.
+           05 FILLER               PIC X(15) VALUE 'TERROR'.
+           05 FILLER               PIC X(15) VALUE 'FICCAO'.
+           05 FILLER               PIC X(15) VALUE 'ROMANCE'.
+           05 FILLER               PIC X(15) VALUE 'SUSPENSE'.
+           05 FILLER               PIC X(15) VALUE 'ANIMACAO'.
+           05 FILLER               PIC X(15) VALUE 'DOCUMENTARIO'.
+       01  WS-GENEROS REDEFINES WS-TABELA-GENEROS.
+           05 WS-GENERO-VALIDO     PIC X(15) OCCURS 10 TIMES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM UNTIL WS-EOF-LOTE = 'S'
+               READ ARQ-LOTE
+                   AT END
+                       MOVE 'S' TO WS-EOF-LOTE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LIDOS
+                       PERFORM 2000-PROCESSA-LINHA
+               END-READ
+           END-PERFORM
+           PERFORM 3000-FECHAR-ARQUIVOS
+           PERFORM 4000-RELATORIO
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-LOTE.
+           IF WS-STATUS-LOTE NOT = "00"
+               DISPLAY "ERRO AO ABRIR filmes_lote.txt - STATUS "
+                       WS-STATUS-LOTE
+               STOP RUN
+           END-IF.
+           OPEN I-O ARQ-FILMES.
+           IF WS-STATUS-FILMES = "35"
+               OPEN OUTPUT ARQ-FILMES
+               CLOSE ARQ-FILMES
+               OPEN I-O ARQ-FILMES
+           END-IF.
+
+       2000-PROCESSA-LINHA.
+           MOVE LT-CODIGO-FILME TO CODIGO-FILME
+           MOVE LT-NOME-FILME   TO NOME-FILME
+           MOVE LT-GENERO-FILME TO GENERO-FILME
+           MOVE LT-ANO-FILME    TO ANO-FILME
+           MOVE SPACES TO DIRETOR-FILME
+           MOVE ZERO TO DURACAO-MINUTOS
+           SET FILME-ATIVO TO TRUE
+           SET FILME-DISPONIVEL TO TRUE
+
+           PERFORM 2100-VALIDA-GENERO
+           IF WS-GENERO-OK NOT = 'S'
+               ADD 1 TO WS-TOTAL-INVALIDOS
+               DISPLAY "IGNORADO - GENERO INVALIDO: CODIGO "
+                       CODIGO-FILME " GENERO " GENERO-FILME
+           ELSE
+               WRITE FILME-REGISTRO
+                   INVALID KEY
+                       ADD 1 TO WS-TOTAL-DUPLICADOS
+                       DISPLAY "IGNORADO - CODIGO DUPLICADO: "
+                               CODIGO-FILME
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-GRAVADOS
+               END-WRITE
+           END-IF.
+
+       2100-VALIDA-GENERO.
+           MOVE 'N' TO WS-GENERO-OK
+           PERFORM VARYING WS-SUB-GENERO FROM 1 BY 1
+                   UNTIL WS-SUB-GENERO > 10
+               IF GENERO-FILME = WS-GENERO-VALIDO (WS-SUB-GENERO)
+                   MOVE 'S' TO WS-GENERO-OK
+               END-IF
+           END-PERFORM.
+
+       3000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-LOTE.
+           CLOSE ARQ-FILMES.
+
+       4000-RELATORIO.
+           DISPLAY "=== IMPORTACAO EM LOTE CONCLUIDA ===".
+           DISPLAY "LINHAS LIDAS......: " WS-TOTAL-LIDOS.
+           DISPLAY "FILMES GRAVADOS...: " WS-TOTAL-GRAVADOS.
+           DISPLAY "CODIGOS DUPLICADOS: " WS-TOTAL-DUPLICADOS.
+           DISPLAY "GENEROS INVALIDOS.: " WS-TOTAL-INVALIDOS.
+
+       END PROGRAM FILMESLOTE.
