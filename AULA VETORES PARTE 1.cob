@@ -17,8 +17,14 @@
            05  WRK-ANO PIC 9(04).
            05  WRK-MES PIC 9(02).
            05  WRK-DIA PIC 9(02).
-       01  WRK-MESES.
-           05  WRK-MES-EXT PIC X(09) OCCURS 12 TIMES.
+       01  WRK-DIA-SEMANA PIC 9.
+
+      *===== TABELA COM O NOME EXTENSO DOS MESES, COMPARTILHADA ENTRE
+      *===== OS PROGRAMAS QUE PRECISAM EXIBIR O MES POR EXTENSO.
+           COPY "#mesesnomes".
+
+      *===== TABELA COM O NOME EXTENSO DOS DIAS DA SEMANA.
+           COPY "#diasemananomes".
        PROCEDURE DIVISION.
        0001-PRINCIPAL                  SECTION.
            PERFORM 0100-INICIALIZAR.
@@ -26,22 +32,9 @@
            STOP RUN.
        0100-INICIALIZAR                SECTION.
        ACCEPT WRK-DATA FROM DATE  YYYYMMDD.
+       ACCEPT WRK-DIA-SEMANA FROM DAY-OF-WEEK.
        0200-PROCESSAR                  SECTION.
-           PERFORM 0250-MONTAMES
-           DISPLAY WRK-DIA " DE " WRK-MES-EXT(WRK-MES) " DE " WRK-ANO.
-
-           0250-MONTAMES              SECTION.
-                 MOVE "JANEIRO" TO WRK-MES-EXT(1).
-                 MOVE "FEVEREIRO" TO WRK-MES-EXT(2).
-                 MOVE "MARCO" TO WRK-MES-EXT(3).
-                 MOVE "ABRIL" TO WRK-MES-EXT(4).
-                 MOVE "MAIO" TO WRK-MES-EXT(5).
-                 MOVE "JUNHO" TO WRK-MES-EXT(6).
-                 MOVE "JULHO" TO WRK-MES-EXT(7).
-                 MOVE "AGOSTO" TO WRK-MES-EXT(8).
-                 MOVE "SETEMBRO" TO WRK-MES-EXT(9).
-                 MOVE "OUTUBRO" TO WRK-MES-EXT(10).
-                 MOVE "NOVEMBRO" TO WRK-MES-EXT(11).
-                 MOVE "DEZEMBRO" TO WRK-MES-EXT(12).
+           DISPLAY WRK-DIA " DE " MES-NOME-TAB(WRK-MES) " DE " WRK-ANO
+               " (" DIA-SEMANA-NOME-TAB(WRK-DIA-SEMANA) ")".
        0300-FINALIZAR                  SECTION.
        STOP RUN.
