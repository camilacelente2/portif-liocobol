@@ -20,10 +20,19 @@
        77 WRK-ESTADO               PIC X(02)    VALUE SPACES.
        77 WRK-VALOR                PIC 9(08)V99 VALUE ZEROS.
        77 WRK-FRETE                PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-ICMS                 PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-SUB-UF               PIC 99       VALUE ZERO.
+       77 WRK-ACHOU-UF             PIC X        VALUE 'N'.
+
+      *=========================== TABELA DE TAXAS DE FRETE POR UF,
+      *=========================== COMPARTILHADA ENTRE OS PROGRAMAS
+      *=========================== DE CALCULO DE FRETE.
+       COPY "#fretetab".
 
       *=========================== VARIAVEIS DE EDICAO.
        77 WRK-VALOR-ED                PIC ZZ.ZZZ.ZZ9,99.
        77 WRK-FRETE-ED                PIC ZZ.ZZZ.ZZ9,99.
+       77 WRK-ICMS-ED                 PIC ZZ.ZZZ.ZZ9,99.
 
        PROCEDURE DIVISION.
        0100-RECEBE                 SECTION.
@@ -32,31 +41,47 @@
        ACCEPT WRK-PRODUTO
        DISPLAY "VALOR "
        ACCEPT WRK-VALOR.
-       DISPLAY "ESTADO (SP/RJ/ES)"
+       DISPLAY "ESTADO (SP/RJ/ES/MG)"
        ACCEPT WRK-ESTADO.
 
        0150-PROCESSA               SECTION.
-       IF WRK-ESTADO EQUAL "SP"
-           COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-       END-IF.
+           MOVE ZERO TO WRK-FRETE
+           MOVE ZERO TO WRK-ICMS
+           MOVE 'N' TO WRK-ACHOU-UF
+           PERFORM VARYING WRK-SUB-UF FROM 1 BY 1
+                   UNTIL WRK-SUB-UF > FRT-TOTAL-UF
+               IF WRK-ESTADO EQUAL FRT-UF-TAB (WRK-SUB-UF)
+                   COMPUTE WRK-FRETE =
+                       WRK-VALOR * FRT-TAXA-TAB (WRK-SUB-UF) / 1000
+                   COMPUTE WRK-ICMS =
+                       WRK-VALOR * FRT-ICMS-TAB (WRK-SUB-UF) / 1000
+                   MOVE 'S' TO WRK-ACHOU-UF
+               END-IF
+           END-PERFORM.
 
-       IF WRK-ESTADO EQUAL "RJ"
-           COMPUTE WRK-FRETE = WRK-VALOR * 0,15
+           IF WRK-ACHOU-UF = 'S'
+               AND WRK-VALOR NOT LESS FRT-VALOR-FRETE-GRATIS
+               MOVE ZERO TO WRK-FRETE
            END-IF.
 
-           IF WRK-ESTADO EQUAL "ES"
-           COMPUTE WRK-FRETE = WRK-VALOR * 0,20
-
-       END-IF.
-
-           COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
+           COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE + WRK-ICMS.
            MOVE WRK-VALOR TO WRK-VALOR-ED
-           MOVE WRK-FRETE TO WRK-FRETE-ED.
+           MOVE WRK-FRETE TO WRK-FRETE-ED
+           MOVE WRK-ICMS TO WRK-ICMS-ED.
 
        0200-MOSTRA                 SECTION.
 
-       DISPLAY "VALOR FINAL" WRK-VALOR-ED.
-       DISPLAY "FRETE      " WRK-FRETE-ED.
+       IF WRK-ACHOU-UF NOT = 'S'
+           DISPLAY "NÃO ENTREGAMOS NESTE ESTADO " WRK-ESTADO
+       ELSE
+           DISPLAY "VALOR FINAL" WRK-VALOR-ED
+           IF WRK-FRETE EQUAL ZERO
+               DISPLAY "FRETE      FRETE GRATIS"
+           ELSE
+               DISPLAY "FRETE      " WRK-FRETE-ED
+           END-IF
+           DISPLAY "ICMS       " WRK-ICMS-ED
+       END-IF.
 
        0300-FINALIZAR              SECTION.
            STOP RUN.
