@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATADATA.
+      *==============================
+      *======= AUTOR: CAMILA     EMPRESA: XPTO
+      *======= OBJETIVO: SUBROTINA REUTILIZAVEL QUE RECEBE UMA DATA
+      *=======           NO FORMATO YYYYMMDD E DEVOLVE A MESMA DATA
+      *=======           JA MONTADA COMO DD/MM/YYYY.
+      *======= DATA: 04/04/2025
+      *======= OBSERVAÇÕES:
+      *==============================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA    DIVISION.
+       LINKAGE                     SECTION.
+       01 WRK-DATA-ENTRADA.
+          05 WRK-ANO PIC X(04).
+          05 WRK-MES PIC X(02).
+          05 WRK-DIA PIC X(02).
+
+       01 WRK-DATA-SAIDA.
+          05 WRK-DIA-SAIDA PIC X(02).
+          05 FILLER        PIC X(01) VALUE "/".
+          05 WRK-MES-SAIDA PIC X(02).
+          05 FILLER        PIC X(01) VALUE "/".
+          05 WRK-ANO-SAIDA PIC X(04).
+
+       PROCEDURE DIVISION USING WRK-DATA-ENTRADA WRK-DATA-SAIDA.
+       0100-FORMATAR               SECTION.
+           MOVE WRK-DIA TO WRK-DIA-SAIDA.
+           MOVE WRK-MES TO WRK-MES-SAIDA.
+           MOVE WRK-ANO TO WRK-ANO-SAIDA.
+       0900-FINALIZAR              SECTION.
+           GOBACK.
