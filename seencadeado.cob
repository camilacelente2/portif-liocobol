@@ -1,12 +1,34 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. SECOMPOSTO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEENCADEADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RESULTADOS ASSIGN TO "resultados_aluno.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-STATUS-RESULTADOS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-RESULTADOS.
+       01  RESULTADO-LINHA.
+           05 RES-MATRICULA    PIC 9(04).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RES-MEDIA        PIC Z9,99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 RES-ANO          PIC 9(01).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RES-SITUACAO     PIC X(10).
        WORKING-STORAGE SECTION.
+           01 WRK-MATRICULA PIC 9(04) VALUE ZERO.
            01 WRK-N1      PIC 9(02)V99.
            01 WRK-N2      PIC 9(02)V99.
            01 WRK-MEDIA   PIC 9(02)V99.
            01 WRK-ANO      PIC 9(01).
+           01 WRK-SITUACAO PIC X(10) VALUE SPACES.
+           01 WRK-STATUS-RESULTADOS PIC XX VALUE SPACES.
        PROCEDURE DIVISION.
+           DISPLAY "MATRICULA DO ALUNO "
+              ACCEPT WRK-MATRICULA
+
            DISPLAY "NOTA 1 "
               ACCEPT WRK-N1
            DISPLAY "NOTA 2 "
@@ -21,9 +43,30 @@ IDENTIFICATION DIVISION.
                   ACCEPT WRK-ANO
                     IF WRK-ANO EQUAL 3
                       DISPLAY "DIPLOMADO"
+                      MOVE "DIPLOMADO" TO WRK-SITUACAO
                     ELSE
                       DISPLAY "APROVADO"
+                      MOVE "APROVADO" TO WRK-SITUACAO
                     END-IF
            ELSE
                DISPLAY "NOVA PROVA"
+               MOVE ZERO TO WRK-ANO
+               MOVE "NOVA PROVA" TO WRK-SITUACAO
+           END-IF.
+
+           PERFORM GRAVA-RESULTADO.
+           STOP RUN.
+
+       GRAVA-RESULTADO.
+           OPEN EXTEND ARQ-RESULTADOS.
+           IF WRK-STATUS-RESULTADOS = "35"
+               OPEN OUTPUT ARQ-RESULTADOS
+               CLOSE ARQ-RESULTADOS
+               OPEN EXTEND ARQ-RESULTADOS
            END-IF.
+           MOVE WRK-MATRICULA TO RES-MATRICULA
+           MOVE WRK-MEDIA    TO RES-MEDIA
+           MOVE WRK-ANO      TO RES-ANO
+           MOVE WRK-SITUACAO TO RES-SITUACAO
+           WRITE RESULTADO-LINHA.
+           CLOSE ARQ-RESULTADOS.
