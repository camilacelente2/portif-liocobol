@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMCLOTE.
+      *==============================
+      *======= AUTOR: CAMILA C. EGGERT   EMPRESA: XPTO
+      *======= OBJETIVO: PROCESSAMENTO EM LOTE DO CALCULO DE IMC
+      *======= DATA: 26/02/2025
+      *======= OBSERVAÇÕES: LE imc_lote.txt E GRAVA OS RESULTADOS
+      *=======               EM imc_historico.dat, O MESMO ARQUIVO
+      *=======               INDEXADO USADO POR CALCULO-IMC.
+      *==============================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-LOTE-IMC ASSIGN TO "imc_lote.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LOTE.
+
+           SELECT ARQ-HISTORICO ASSIGN TO "imc_historico.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-MATRICULA
+           FILE STATUS IS WS-STATUS-HISTORICO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-LOTE-IMC.
+       01  LOTE-IMC-LINHA.
+       05  LT-MATRICULA         PIC 9(04).
+       05  FILLER               PIC X.
+       05  LT-PESO              PIC 9(03)V99.
+       05  FILLER               PIC X.
+       05  LT-ALTURA            PIC 9(01)V99.
+
+       FD  ARQ-HISTORICO.
+           COPY "#imchist".
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-LOTE        PIC XX VALUE SPACES.
+       77 WS-STATUS-HISTORICO   PIC XX VALUE SPACES.
+       01 WS-EOF-LOTE           PIC X VALUE 'N'.
+       01 WS-TOTAL-LIDOS        PIC 9(5) VALUE ZERO.
+       01 WS-IMC                PIC 9(02)V99 VALUE ZERO.
+       01 WS-IMC-CLASSE         PIC X(20)    VALUE SPACES.
+       01 WS-DATA-IMC           PIC X(40)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM UNTIL WS-EOF-LOTE = 'S'
+               READ ARQ-LOTE-IMC
+                   AT END
+                       MOVE 'S' TO WS-EOF-LOTE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LIDOS
+                       PERFORM 2000-PROCESSA-LINHA
+               END-READ
+           END-PERFORM
+           PERFORM 3000-FECHAR-ARQUIVOS
+           PERFORM 4000-RELATORIO
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-LOTE-IMC.
+           IF WS-STATUS-LOTE NOT = "00"
+               DISPLAY "ERRO AO ABRIR imc_lote.txt - STATUS "
+                       WS-STATUS-LOTE
+               STOP RUN
+           END-IF.
+           OPEN I-O ARQ-HISTORICO.
+           IF WS-STATUS-HISTORICO = "35"
+               OPEN OUTPUT ARQ-HISTORICO
+               CLOSE ARQ-HISTORICO
+               OPEN I-O ARQ-HISTORICO
+           END-IF.
+           IF WS-STATUS-HISTORICO NOT = "00"
+               DISPLAY "ERRO AO ABRIR imc_historico.dat - STATUS "
+                       WS-STATUS-HISTORICO
+               STOP RUN
+           END-IF.
+
+       2000-PROCESSA-LINHA.
+           COMPUTE WS-IMC = LT-PESO / (LT-ALTURA * LT-ALTURA)
+           PERFORM 2100-CLASSIFICAR-IMC
+           PERFORM 2200-GRAVA-HISTORICO
+           DISPLAY "MATRICULA " LT-MATRICULA
+                   " IMC " WS-IMC
+                   " CLASSIFICACAO " WS-IMC-CLASSE.
+
+       2100-CLASSIFICAR-IMC.
+           EVALUATE TRUE
+               WHEN WS-IMC < 18.50
+                   MOVE "ABAIXO DO PESO" TO WS-IMC-CLASSE
+               WHEN WS-IMC < 25.00
+                   MOVE "PESO NORMAL" TO WS-IMC-CLASSE
+               WHEN WS-IMC < 30.00
+                   MOVE "SOBREPESO" TO WS-IMC-CLASSE
+               WHEN WS-IMC < 35.00
+                   MOVE "OBESIDADE GRAU I" TO WS-IMC-CLASSE
+               WHEN WS-IMC < 40.00
+                   MOVE "OBESIDADE GRAU II" TO WS-IMC-CLASSE
+               WHEN OTHER
+                   MOVE "OBESIDADE GRAU III" TO WS-IMC-CLASSE
+           END-EVALUATE.
+
+       2200-GRAVA-HISTORICO.
+           MOVE SPACES TO WS-DATA-IMC
+           CALL "DATAMES" USING WS-DATA-IMC
+           MOVE LT-MATRICULA  TO HIST-MATRICULA
+           MOVE LT-PESO       TO HIST-PESO
+           MOVE LT-ALTURA     TO HIST-ALTURA
+           MOVE WS-IMC        TO HIST-IMC
+           MOVE WS-IMC-CLASSE TO HIST-CLASSE
+           MOVE WS-DATA-IMC   TO HIST-DATA
+           WRITE HISTORICO-LINHA
+               INVALID KEY
+                   REWRITE HISTORICO-LINHA
+           END-WRITE.
+
+       3000-FECHAR-ARQUIVOS.
+           CLOSE ARQ-LOTE-IMC.
+           CLOSE ARQ-HISTORICO.
+
+       4000-RELATORIO.
+           DISPLAY "=== PROCESSAMENTO DE IMC EM LOTE CONCLUIDO ===".
+           DISPLAY "LINHAS LIDAS.........: " WS-TOTAL-LIDOS.
+
+       END PROGRAM IMCLOTE.
